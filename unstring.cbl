@@ -27,6 +27,19 @@ working-storage section.
 77 today-month              pic 99.
 77 today-day                pic 99.
 
+77 days-in-month            pic 99.
+77 date-valid               pic x     value "Y".
+    88 date-is-valid                  value "Y".
+
+77 csv-record               pic x(200) value "123ABCDEFGHIJKL".
+77 csv-delim1               pic x(10)  value "ABC".
+77 csv-delim2               pic x(10)  value "GHI".
+77 csv-delim3               pic x(10)  value low-values.
+copy csv-fields.
+77 csv-field-count          pic 99.
+77 csv-oversized            pic x     value "0".
+    88 csv-is-oversized               value "1".
+
 procedure division.
 
 *>******************************************
@@ -72,4 +85,62 @@ display "Today: " today-day "/" today-month "/" today-year
 
 *> Today: 18/12/2014
 
+*>******************************************
+*> validate the parsed date now that this   *
+*> routine feeds off an upstream extract we *
+*> can no longer take on faith              *
+*>******************************************
+
+move "Y" to date-valid
+
+if today-month < 1 or today-month > 12
+    move "N" to date-valid
+else
+    evaluate today-month
+        when 1 when 3 when 5 when 7 when 8 when 10 when 12
+            move 31 to days-in-month
+        when 4 when 6 when 9 when 11
+            move 30 to days-in-month
+        when 2
+            if function mod(today-year, 400) = 0
+                or (function mod(today-year, 4) = 0
+                    and function mod(today-year, 100) not = 0)
+                move 29 to days-in-month
+            else
+                move 28 to days-in-month
+            end-if
+    end-evaluate
+
+    if today-day < 1 or today-day > days-in-month
+        move "N" to date-valid
+    end-if
+end-if
+
+if not date-is-valid
+    display "Rejected: invalid date " today-year "-" today-month
+        "-" today-day " parsed from today-date"
+end-if
+
+*>******************************************
+*> same 3-way split as above, but through   *
+*> the reusable csv-parse subroutine so new *
+*> interface files don't need their own     *
+*> bespoke UNSTRING                         *
+*>******************************************
+
+call "csv-parse" using by content csv-record csv-delim1
+                        csv-delim2 csv-delim3
+                        by reference csv-parsed csv-field-count
+                        csv-oversized
+
+display "csv-parse field 1 : " csv-field(1)
+display "csv-parse field 2 : " csv-field(2)
+display "csv-parse field 3 : " csv-field(3)
+display "csv-parse field count : " csv-field-count
+
+if csv-is-oversized
+    display "Rejected: csv record contains an oversized field: "
+        function trim(csv-record)
+end-if
+
 goback.
