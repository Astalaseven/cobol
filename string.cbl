@@ -5,97 +5,78 @@
        
        working-storage section.
        
-       01 identite.
-           03 nom          pic x(25).
-           03 prenom       pic x(25).
-
-       01 today-date.
-           03 t-year       pic x(4).
-           03 t-month      pic x(2).
-           03 t-day        pic x(2).
+       01 nom              pic x(40)       value "Doe".
+       01 prenom           pic x(40)       value "John".
 
        77 non-integer      pic S999v99999  value 3.14159.
-       77 pi-edit          pic x(50).
+       77 non-integer-edt  pic -9(3).99999.
+       77 non-integer-disp pic x(20).
 
        77 signed-integer   pic S99         value +42.
+       77 signed-integer-edt pic -99.
+       77 signed-integer-disp pic x(20).
 
-       77 begin-string     pic 99          value 13.
+       77 ptr              pic 999         value 16.
+       77 report-title     pic x(40)       value "STRING DEMO".
+       77 page-number      pic 9(4)        value 1.
        77 entete           pic x(132).
+       77 page-line        pic x(132).
 
-       77 structure        pic X           value "n".
-           88 accepted                     value "o".
+       77 demo-line        pic x(132).
+       77 demo-ptr         pic 999         value 1.
 
-       procedure division.
-       
       *>*****************************************************
-      *> string with date from `function current-date(1:8)` *
-      *> (or from `accept date` if structs are authorized)  *
+      *> report-line's ls-label is pic x(20); a short literal
+      *> passed by content gets storage sized to the literal
+      *> itself, not to ls-label's picture, so report-line
+      *> would read past the end of it. moving the literal
+      *> into a properly sized field first keeps the by
+      *> content call safe
       *>*****************************************************
-       
-       move "Doe"  to nom
-       move "John" to prenom
-       
-      *> by default structures are not authorized, let's change this
-       set accepted to true
-       
-       if accepted then
 
-           accept today-date from date YYYYMMDD
+       77 demo-label       pic x(20).
 
-       else
-
-           move function current-date(1:4) to t-year
-           move function current-date(5:2) to t-month
-           move function current-date(7:2) to t-day
+       procedure division.
 
-       end-if
-       
-       string
-           prenom          delimited by space
-           space           delimited by size
-           nom             delimited by space
-           " on "
-           t-day
-           "/"
-           t-month
-           "/"
-           t-year          delimited by size
-           into entete     with pointer begin-string
-           on overflow     display "Error in string operation"
-       end-string
-       
-       display spaces
-       
-       display entete                  *> "            John Doe on 18/12/2014"
-       
       *>*****************************************************
-      *> cannot use non integer value in string operation   *
-      *> (same goes for binary and packed-decimal)          *
-      *> (works on OpenCobol 1.1.0 though...)               *
+      *> the name+date banner used to be hand-built here with
+      *> its own STRING/date logic; that duplicated entete's
+      *> layout almost field-for-field, so it now just calls
+      *> entete the same way interro1 does
       *>*****************************************************
-       
-       string
-           "PI is : "
-           non-integer     delimited by size
-           into            pi-edit
-           on overflow     display "Error in string operation"
-       end-string
-       
-       display pi-edit                 *> "PI is : 00314159"
-       
+
+       call "entete" using by content nom prenom ptr
+                           report-title page-number
+                           by reference entete page-line
+
+       display spaces
+
+       display entete                  *> "STRING DEMO - run by John Doe on 18/12/2014"
        
       *>*****************************************************
-      *> can use signed integer value in string operation   *
+      *> what used to be two hand-rolled STRING blocks is now
+      *> the same "report-line" builder that print programs
+      *> off f-gon use, called twice to chain two fields onto
+      *> one column-aligned line
       *>*****************************************************
-       
-       string
-           "Answer to life is : "
-           signed-integer  delimited by size
-           into            pi-edit
-           on overflow     display "Error in string operation"
-       end-string
-       
-       display pi-edit                 *> "Answer to life is : 42"
-       
-       
+
+       move spaces to demo-line
+       move 1 to demo-ptr
+
+       move non-integer to non-integer-edt
+       move non-integer-edt to non-integer-disp
+       move "PI" to demo-label
+       call "report-line" using by content demo-label
+                           non-integer-disp 10
+                           by reference demo-line demo-ptr
+
+       move signed-integer to signed-integer-edt
+       move signed-integer-edt to signed-integer-disp
+       move "ANSWER TO LIFE" to demo-label
+       call "report-line" using by content demo-label
+                           signed-integer-disp 4
+                           by reference demo-line demo-ptr
+
+       display demo-line               *> "PI :   00314159.99999  ANSWER TO LIFE :  +42  "
+
        goback.
