@@ -1,138 +1,793 @@
        identification division.
        program-id. calc.
 
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select batch-in    assign to dynamic ws-batch-infile
+               organization line sequential.
+           select batch-out   assign to dynamic ws-batch-outfile
+               organization line sequential.
+           select optional calc-memory assign to "calc-memory"
+               organization line sequential.
+           select calc-journal assign to "calc-journal"
+               organization line sequential
+               file status is ws-journal-status.
+
        data division.
 
+       file section.
+
+       fd batch-in.
+       01 batch-in-rec             pic x(80).
+
+       fd batch-out.
+       01 batch-out-rec            pic x(120).
+
+       fd calc-memory.
+       01 calc-memory-rec          pic x(40).
+
+       fd calc-journal.
+       01 calc-journal-rec         pic x(120).
+
        working-storage section.
 
+      *>****************************************************
+      *> ws-oper used to be a single byte, wide enough only
+      *> for the one-character operators; a two-character
+      *> operator like ** or // needs both bytes, so it is
+      *> widened here the same way ptr/name were widened in
+      *> entete for a longer field
+      *>****************************************************
+
        01 ws-args.
-           03 ws-fstnb             pic s9(9)v9(4)  usage packed-decimal.
-           03 ws-oper              pic x.
+           03 ws-fstnb             pic s9(13)v9(4) usage packed-decimal.
+           03 ws-oper              pic x(2).
                88 ws-addition                      value "+".
                88 ws-subtraction                   value "-".
                88 ws-multiplication                value "*" "x" ".".
                88 ws-division                      value "/".
                88 ws-modulo                        value "%".
-           03 ws-sndnb             pic s9(9)v9(4)  usage packed-decimal.
+               88 ws-power                         value "^" "**".
+               88 ws-int-division                  value "//".
+           03 ws-sndnb             pic s9(13)v9(4) usage packed-decimal.
+
+       77 ws-fstnb-edt             pic -z(14)9.9(4).
+       77 ws-sndnb-edt             pic -z(14)9.9(4).
+       77 ws-total                 pic s9(17)v9(4) usage comp-3.
+       77 ws-total-edt             pic -z(18)9.9(4).
+
+      *>****************************************************
+      *> a division or power result used to just truncate
+      *> to ws-total's 4 decimal places; make that choice
+      *> configurable the DEGRES/GON-style way so an operator
+      *> who needs mathematically rounded totals doesn't have
+      *> to accept silent truncation. calc-engine does the
+      *> actual rounding/truncation based on ws-round-mode
+      *>****************************************************
 
-       77 ws-fstnb-edt             pic -z(10)9.9(4).
-       77 ws-sndnb-edt             pic -z(10)9.9(4).
-       77 ws-total                 pic -z(18)9.9(4).
+       77 ws-round-mode            pic x(5)        value "TRUNC".
+
+       77 ws-engine-error-msg      pic x(80).
+       77 ws-engine-size-error     pic x.
+           88 ws-engine-is-size-error              value "1".
 
        77 ws-input                 pic x(80).
        77 ws-output                pic x(80).
+       77 ws-output-masked         pic x(80).
+       77 ws-fstnb-masked          pic x(30).
+       77 ws-sndnb-masked          pic x(30).
+
+       77 ws-batch-infile          pic x(80).
+       77 ws-batch-outfile         pic x(80).
+       77 ws-batch-eof             pic x           value "0".
+           88 ws-batch-at-end                      value "1".
+
+      *>****************************************************
+      *> control totals so an operator reconciling a batch
+      *> run has a trailer to check the transaction count
+      *> and grand total against, instead of only the
+      *> detail lines
+      *>****************************************************
+
+       77 ws-batch-txn-count       pic 9(6)        value 0.
+       77 ws-batch-total           pic s9(17)v9(4) usage comp-3
+                                                    value 0.
+       77 ws-batch-total-edt       pic -z(18)9.9(4).
+       77 ws-batch-trailer         pic x(120).
+
+       77 ws-memory-flag           pic x(4).
+       77 ws-memory                pic s9(17)v9(4) usage comp-3.
+       77 ws-memory-edt            pic -z(18)9.9(4).
+
+       77 ws-run-mode              pic x           value "S".
+           88 ws-mode-single                       value "S".
+           88 ws-mode-batch                        value "B".
+           88 ws-mode-mem-clear                    value "C".
+           88 ws-mode-mem-recall                   value "R".
+           88 ws-mode-interactive                  value "I".
+
+       77 ws-interactive-eof       pic x           value "0".
+           88 ws-interactive-done                  value "1".
 
        77 ws-error                 pic x           value "0".
            88 ws-critical                          value "1".
 
+      *>****************************************************
+      *> set by parse-line when an operand fails to scrub/
+      *> convert, so run-single/run-interactive/run-batch can
+      *> skip compute-result/display-result/add-to-memory/the
+      *> batch totals for that line instead of arithmetic and
+      *> result-emission running anyway on a stale ws-fstnb/
+      *> ws-sndnb
+      *>****************************************************
+
+       77 ws-parse-error           pic x           value "0".
+           88 ws-parse-failed                      value "1".
+
+       77 ws-return-code           pic 9           value 0.
+       77 ws-err-code              pic 9(3)        value 0.
+
+      *>****************************************************
+      *> error-handler now tags its console/log output with
+      *> whoever called it; calc identifies itself
+      *> the same way the other small utilities identify
+      *> their own log lines
+      *>****************************************************
+
+       77 ws-caller-name           pic x(20)       value "CALC".
+
+      *>****************************************************
+      *> staging field for get-message's SITE_LANG-aware
+      *> text; the literal already moved to ws-output stays
+      *> as the fallback when get-message doesn't recognize
+      *> the code
+      *>****************************************************
+
+       77 ws-msg-text              pic x(80).
+
+       77 ws-date                  pic 9(8).
+       77 ws-time                  pic 9(8).
+           copy timestamp.
+       77 ws-journal-line          pic x(120).
+       77 ws-journal-status        pic xx.
+
+      *>****************************************************
+      *> the most common calculation reuses the same first
+      *> operand dozens of times a day; when CALC_DEFAULT_
+      *> FSTNB is configured and only "oper sndnb" is typed
+      *> (two tokens instead of three), fall back to this
+      *> default instead of requiring the first operand be
+      *> retyped on every call
+      *>****************************************************
+
+       77 ws-default-fstnb-raw     pic x(20).
+       77 ws-default-fstnb         pic s9(13)v9(4) usage packed-decimal
+                                                    value 0.
+       77 ws-has-default-fstnb     pic x           value "0".
+           88 ws-has-default-fstnb-yes             value "1".
+       77 ws-default-fstnb-edt     pic -z(14)9.9(4).
+       77 ws-input-rebuilt         pic x(80).
+       77 ws-word1                 pic x(20).
+       77 ws-word2                 pic x(20).
+       77 ws-fstnb-scrub           pic x(30).
+       77 ws-sndnb-scrub           pic x(30).
+
+      *>****************************************************
+      *> the operand/result text line is fine for a human
+      *> reading the console or a flat journal, but a
+      *> downstream job picking calc's output back up as
+      *> input needs fixed delimiters to split on instead
+      *> of scanning for " = "; CALC_OUTPUT_FMT switches the
+      *> same result fields into CSV or pipe-delimited form,
+      *> DEGRES/GON-style
+      *>****************************************************
+
+       77 ws-output-fmt            pic x(5)        value "TEXT".
+           88 ws-output-fmt-csv                     value "CSV".
+           88 ws-output-fmt-pipe                    value "PIPE".
+
 
        procedure division.
 
-       set ws-critical to true
+       accept ws-round-mode from environment "CALC_ROUND"
+           on exception continue
+       end-accept
+       if ws-round-mode not = "ROUND"
+           move "TRUNC" to ws-round-mode
+       end-if
+
+       accept ws-output-fmt from environment "CALC_OUTPUT_FMT"
+           on exception continue
+       end-accept
+       move function upper-case(ws-output-fmt) to ws-output-fmt
+       if not ws-output-fmt-csv and not ws-output-fmt-pipe
+           move "TEXT" to ws-output-fmt
+       end-if
 
-       perform get-data.
-       perform compute-result.
-       perform display-result.
+       move spaces to ws-default-fstnb-raw
+       accept ws-default-fstnb-raw from environment "CALC_DEFAULT_FSTNB"
+           on exception continue
+       end-accept
+       if ws-default-fstnb-raw not = spaces
+           compute ws-default-fstnb =
+                   function numval(ws-default-fstnb-raw)
+               on size error continue
+           end-compute
+           set ws-has-default-fstnb-yes to true
+       end-if
+
+       perform determine-mode.
+
+       evaluate true
+           when ws-mode-batch
+               perform run-batch
+           when ws-mode-mem-clear
+               perform clear-memory
+           when ws-mode-mem-recall
+               perform recall-memory
+           when ws-mode-interactive
+               perform run-interactive
+           when other
+               perform run-single
+       end-evaluate
+
+      *>****************************************************
+      *> nothing used to be communicated back to whatever   *
+      *> invoked calc beyond the DISPLAYed message; reflect *
+      *> ws-return-code in the RETURN-CODE special register *
+      *> so a wrapping shell script or JCL step can branch  *
+      *> on job status                                      *
+      *>****************************************************
+
+       move ws-return-code to return-code
 
        goback.
 
 
-       get-data.
+       determine-mode.
 
            accept ws-input from argument-value
 
+      *>****************************************************
+      *> no argument at all used to fall through to single
+      *> mode and choke on an empty expression; a driver
+      *> program running calc as one step of a bigger job
+      *> has no expression to pass either, so default to
+      *> batch mode off the same DEGRES/GON-style env vars
+      *> instead of a confusing parse failure
+      *>****************************************************
+
+           if ws-input = spaces or ws-input = low-values
+               set ws-mode-batch to true
+
+               accept ws-batch-infile from environment "CALC_BATCH_IN"
+                   on exception continue
+               end-accept
+               if ws-batch-infile = spaces
+                   move "calc-batch-in" to ws-batch-infile
+               end-if
+
+               accept ws-batch-outfile from environment "CALC_BATCH_OUT"
+                   on exception continue
+               end-accept
+               if ws-batch-outfile = spaces
+                   move "calc-batch-out" to ws-batch-outfile
+               end-if
+           else
+               evaluate true
+                   when ws-input = "-batch" or ws-input = "-b"
+                       set ws-mode-batch to true
+                       accept ws-batch-infile  from argument-value
+                       accept ws-batch-outfile from argument-value
+
+                   when ws-input = "-interactive" or ws-input = "-i"
+                       set ws-mode-interactive to true
+
+                   when ws-input = "MC"
+                       set ws-mode-mem-clear to true
+
+                   when ws-input = "MR"
+                       set ws-mode-mem-recall to true
+
+                   when other
+                       accept ws-memory-flag from argument-value
+               end-evaluate
+           end-if
+           .
+
+
+       run-single.
+
+           perform parse-line
+
+           if not ws-parse-failed
+               perform compute-result
+               perform display-result
+
+               if ws-memory-flag = "M+" or ws-memory-flag = "m+"
+                   perform add-to-memory
+               end-if
+           end-if
+           .
+
+
+      *>****************************************************
+      *> -interactive/-i keeps calc running as a loop rather
+      *> than one process per expression, for a user sitting
+      *> at a terminal working through several sums in a row;
+      *> QUIT or EXIT (any case) ends the session
+      *>****************************************************
+
+       run-interactive.
+
+           display "calc interactive mode - enter an expression, "
+               "or QUIT to exit"
+
+           perform until ws-interactive-done
+
+               display "> " with no advancing
+               accept ws-input
+
+               if function upper-case(function trim(ws-input)) = "QUIT"
+                   or function upper-case(function trim(ws-input))
+                       = "EXIT"
+                   set ws-interactive-done to true
+               else
+                   perform parse-line
+
+                   if not ws-parse-failed
+                       perform compute-result
+                       perform display-result
+                   end-if
+               end-if
+
+           end-perform
+           .
+
+
+       clear-memory.
+
+           move zero to ws-memory
+
+           open output calc-memory
+           move ws-memory to ws-memory-edt
+           write calc-memory-rec from ws-memory-edt
+           close calc-memory
+
+           display "memory cleared"
+           .
+
+
+       recall-memory.
+
+           perform read-memory
+
+           move ws-memory to ws-memory-edt
+           display "memory = " ws-memory-edt
+           .
+
+
+       add-to-memory.
+
+           perform read-memory
+
+           add ws-total to ws-memory
+
+           open output calc-memory
+           move ws-memory to ws-memory-edt
+           write calc-memory-rec from ws-memory-edt
+           close calc-memory
+
+           display "memory = " ws-memory-edt
+           .
+
+
+       read-memory.
+
+           move zero to ws-memory
+           move zero to ws-memory-edt
+
+           open input calc-memory
+           read calc-memory into ws-memory-edt
+               at end move zero to ws-memory-edt
+           end-read
+           close calc-memory
+
+           compute ws-memory = function numval(ws-memory-edt)
+           .
+
+
+       run-batch.
+
+           open input batch-in
+           open output batch-out
+
+           read batch-in into ws-input
+               at end set ws-batch-at-end to true
+           end-read
+
+           perform until ws-batch-at-end
+               perform parse-line
+
+               if ws-parse-failed
+                   write batch-out-rec from ws-output
+               else
+                   perform compute-result
+                   perform build-result-line
+                   write batch-out-rec from ws-output
+
+                   add 1 to ws-batch-txn-count
+                   add ws-total to ws-batch-total
+               end-if
+
+               read batch-in into ws-input
+                   at end set ws-batch-at-end to true
+               end-read
+           end-perform
+
+           move ws-batch-total to ws-batch-total-edt
+           move spaces to ws-batch-trailer
+           string
+               "control total: transactions="  delimited by size
+               ws-batch-txn-count               delimited by size
+               " grand total="                  delimited by size
+               ws-batch-total-edt                delimited by size
+               into ws-batch-trailer
+               on overflow display "error in string operation"
+           end-string
+           write batch-out-rec from ws-batch-trailer
+
+           close batch-in batch-out
+           .
+
+
+       parse-line.
+
+           move "0" to ws-parse-error
+
+      *>****************************************************
+      *> a first pass unstrings into plain alphanumeric
+      *> staging fields only, so a short "oper sndnb" input
+      *> (two tokens, not three) can be detected by the
+      *> trailing token coming back blank. unstring de-edits
+      *> whatever lands in a numeric-edited receiving field -
+      *> including a bare operator like "+" - so that check
+      *> cannot be made safely against ws-fstnb-edt/ws-sndnb-
+      *> edt directly; the real parse into those fields
+      *> happens below, once the line is known to be well
+      *> formed
+      *>****************************************************
+
+           move spaces to ws-word1 ws-oper ws-word2
+
            unstring ws-input delimited by space
-               into    ws-fstnb-edt
+               into    ws-word1
                        ws-oper
-                       ws-sndnb-edt
+                       ws-word2
            end-unstring
 
-           compute ws-fstnb = function numval(ws-fstnb-edt)
-               on size error
-                   move "first arg cannot be processed (too big?)"
-                       to ws-output
-                   call "error-handler" using by content
-                           ws-output ws-error
-           end-compute
+           move ws-input to ws-input-rebuilt
 
-           compute ws-sndnb = function numval(ws-sndnb-edt)
-               on size error
-                   move "second arg cannot be processed (too big?)"
-                       to ws-output
-                   call "error-handler" using by content
-                           ws-output ws-error
-           end-compute
+      *>****************************************************
+      *> with a default configured, prefix it onto the
+      *> original input and parse the rebuilt line the same
+      *> way a fully-typed expression is parsed; with no
+      *> default configured this is skipped and the line is
+      *> parsed exactly as it always has been, leaving the
+      *> existing "first arg cannot be processed" path below
+      *> to catch it the way it always did
+      *>****************************************************
+
+           if ws-word2 = spaces and ws-has-default-fstnb-yes
+               move ws-default-fstnb to ws-default-fstnb-edt
+               move spaces to ws-input-rebuilt
+               string
+                   function trim(ws-default-fstnb-edt)
+                                           delimited by size
+                   " "                     delimited by size
+                   function trim(ws-input) delimited by size
+                   into ws-input-rebuilt
+               end-string
+           end-if
+
+      *>****************************************************
+      *> the real parse of the (possibly rebuilt) line also
+      *> stays in plain alphanumeric staging fields rather
+      *> than unstringing straight into ws-fstnb-edt/ws-
+      *> sndnb-edt, for the same de-editing reason as the
+      *> first pass above - a stray character like "$" in
+      *> an operand would otherwise already be lost before
+      *> scrub-numeric ever saw it. those two numeric-edited
+      *> fields are only needed later, to redisplay the
+      *> already-computed ws-fstnb/ws-sndnb
+      *>****************************************************
+
+           move spaces to ws-word1 ws-oper ws-word2
+           unstring ws-input-rebuilt delimited by space
+               into    ws-word1
+                       ws-oper
+                       ws-word2
+           end-unstring
+
+      *>****************************************************
+      *> a stray currency symbol or thousands comma typed
+      *> into an operand used to make numval fail outright
+      *> with no way to tell the operator why; scrub-numeric
+      *> strips anything numval can't use before it's called
+      *>****************************************************
+
+           move ws-word1 to ws-fstnb-scrub
+           call "scrub-numeric" using ws-fstnb-scrub
+
+           move ws-word2 to ws-sndnb-scrub
+           call "scrub-numeric" using ws-sndnb-scrub
+
+      *>****************************************************
+      *> a token that is entirely non-numeric ("ERR", "N/A")
+      *> scrubs down to nothing but spaces, and NUMVAL("")
+      *> returns zero without raising ON SIZE ERROR - so a
+      *> garbage operand would otherwise silently compute as
+      *> zero instead of being reported. check for that empty
+      *> result before trusting NUMVAL at all
+      *>****************************************************
+
+           if ws-fstnb-scrub = spaces
+               perform report-fstnb-error
+           else
+               compute ws-fstnb = function numval(ws-fstnb-scrub)
+                   on size error
+                       perform report-fstnb-error
+               end-compute
+           end-if
+
+           if ws-sndnb-scrub = spaces
+               perform report-sndnb-error
+           else
+               compute ws-sndnb = function numval(ws-sndnb-scrub)
+                   on size error
+                       perform report-sndnb-error
+               end-compute
+           end-if
            .
 
+
+       report-fstnb-error.
+
+           move "first arg cannot be processed (too big?)"
+               to ws-output
+           move 101 to ws-err-code
+           call "get-message" using ws-err-code ws-msg-text
+           if ws-msg-text not = "message not found"
+               move ws-msg-text to ws-output
+           end-if
+           move 8 to ws-return-code
+           move ws-return-code to return-code
+           move "1" to ws-parse-error
+           call "error-handler" using by content
+                   ws-output ws-error ws-input ws-err-code
+                   ws-caller-name
+           .
+
+
+       report-sndnb-error.
+
+           move "second arg cannot be processed (too big?)"
+               to ws-output
+           move 102 to ws-err-code
+           call "get-message" using ws-err-code ws-msg-text
+           if ws-msg-text not = "message not found"
+               move ws-msg-text to ws-output
+           end-if
+           move 8 to ws-return-code
+           move ws-return-code to return-code
+           move "1" to ws-parse-error
+           call "error-handler" using by content
+                   ws-output ws-error ws-input ws-err-code
+                   ws-caller-name
+           .
+
+      *>****************************************************
+      *> the actual arithmetic lives in calc-engine, a
+      *> standalone subroutine any other program can call
+      *> too; this paragraph just hands the operands across
+      *> and turns a reported size error into the usual
+      *> error-handler call
+      *>****************************************************
+
        compute-result.
 
+           call "calc-engine" using ws-fstnb ws-oper ws-sndnb
+                                     ws-round-mode ws-total
+                                     ws-engine-error-msg
+                                     ws-engine-size-error
+                                     ws-err-code
+
+           if ws-engine-is-size-error
+               move ws-engine-error-msg to ws-output
+               move 8 to ws-return-code
+               move ws-return-code to return-code
+               call "error-handler" using by content
+                   ws-output ws-error ws-input ws-err-code
+                   ws-caller-name
+           end-if
+           .
+
+
+       build-result-line.
+
+           move ws-fstnb to ws-fstnb-edt
+           move ws-sndnb to ws-sndnb-edt
+           move ws-total to ws-total-edt
+           move spaces   to ws-output
+
            evaluate true
-       
-               when ws-addition
-                   compute ws-total = ws-fstnb + ws-sndnb
-                       on size error
-                           move "error during addition"
-                               to ws-output
-                           call "error-handler" using by content
-                               ws-output ws-error
-                   end-compute
-       
-               when ws-subtraction
-                   compute ws-total = ws-fstnb - ws-sndnb
-                       on size error
-                           move "error during subtraction"
-                               to ws-output
-                           call "error-handler" using by content
-                               ws-output ws-error
-                   end-compute
-
-               when ws-multiplication
-                   compute ws-total = ws-fstnb * ws-sndnb
-                       on size error
-                           move "error during multiplication"
-                               to ws-output
-                           call "error-handler" using by content
-                               ws-output ws-error
-                   end-compute
-       
-               when ws-division
-                   compute ws-total = ws-fstnb / ws-sndnb
-                       on size error
-                           move "error during division"
-                               to ws-output
-                           call "error-handler" using by content
-                               ws-output ws-error
-                   end-compute
-
-               when ws-modulo
-                   compute ws-total = function mod(ws-fstnb ws-sndnb)
-                       on size error
-                           move "error during modulo"
-                               to ws-output
-                           call "error-handler" using by content
-                               ws-output ws-error
-                   end-compute
+               when ws-output-fmt-csv
+                   string
+                       function trim(ws-fstnb-edt) delimited by size
+                       ","                         delimited by size
+                       function trim(ws-oper)      delimited by size
+                       ","                         delimited by size
+                       function trim(ws-sndnb-edt) delimited by size
+                       ","                         delimited by size
+                       function trim(ws-total-edt) delimited by size
+                       into ws-output
+                       on overflow
+                           display "error in string operation"
+                           if ws-return-code < 4
+                               move 4 to ws-return-code
+                           end-if
+                           move ws-return-code to return-code
+                   end-string
 
-               when other
-                   move "sorry, unknown operator"
-                       to ws-output
-                   call "error-handler" using by content
-                       ws-output ws-error
+               when ws-output-fmt-pipe
+                   string
+                       function trim(ws-fstnb-edt) delimited by size
+                       "|"                         delimited by size
+                       function trim(ws-oper)      delimited by size
+                       "|"                         delimited by size
+                       function trim(ws-sndnb-edt) delimited by size
+                       "|"                         delimited by size
+                       function trim(ws-total-edt) delimited by size
+                       into ws-output
+                       on overflow
+                           display "error in string operation"
+                           if ws-return-code < 4
+                               move 4 to ws-return-code
+                           end-if
+                           move ws-return-code to return-code
+                   end-string
 
+               when other
+                   string
+                       ws-fstnb-edt            delimited by size
+                       space                   delimited by size
+                       function trim(ws-oper)  delimited by size
+                       space                   delimited by size
+                       ws-sndnb-edt            delimited by size
+                       " = "                   delimited by size
+                       ws-total-edt            delimited by size
+                       into ws-output
+                       on overflow
+                           display "error in string operation"
+                           if ws-return-code < 4
+                               move 4 to ws-return-code
+                           end-if
+                           move ws-return-code to return-code
+                   end-string
            end-evaluate
            .
 
 
        display-result.
-           
-           move ws-fstnb to ws-fstnb-edt
-           move ws-sndnb to ws-sndnb-edt
+
+           perform build-result-line.
+           perform build-masked-result-line.
+           display ws-output-masked
+           perform write-journal
+           .
+
+
+       build-masked-result-line.
+
+      *>****************************************************
+      *> the console echo is operator-facing and account-   *
+      *> identifying operand values print in the clear      *
+      *> today, so mask them before DISPLAY; the journal     *
+      *> written below still gets the unmasked line since    *
+      *> that's the retained compliance record, not a screen *
+      *>****************************************************
+
+           move ws-fstnb-edt to ws-fstnb-masked
+           move ws-sndnb-edt to ws-sndnb-masked
+
+           call "mask-account" using by reference ws-fstnb-masked
+           call "mask-account" using by reference ws-sndnb-masked
+
+           move spaces to ws-output-masked
+
+      *>****************************************************
+      *> ws-fstnb-masked/ws-sndnb-masked are pic x(30) so a
+      *> BY REFERENCE call into mask-account's 30-byte
+      *> linkage item never reads or writes past the end of
+      *> this program's own storage; strung in unTRIMmed the
+      *> two together with ws-oper/ws-total-edt ran past
+      *> ws-output-masked's length, so trim the padding back
+      *> out here instead of widening the display line
+      *>****************************************************
+
+           evaluate true
+               when ws-output-fmt-csv
+                   string
+                       function trim(ws-fstnb-masked) delimited by size
+                       ","                             delimited by size
+                       function trim(ws-oper)         delimited by size
+                       ","                             delimited by size
+                       function trim(ws-sndnb-masked) delimited by size
+                       ","                             delimited by size
+                       function trim(ws-total-edt)    delimited by size
+                       into ws-output-masked
+                       on overflow display "error in string operation"
+                   end-string
+
+               when ws-output-fmt-pipe
+                   string
+                       function trim(ws-fstnb-masked) delimited by size
+                       "|"                             delimited by size
+                       function trim(ws-oper)         delimited by size
+                       "|"                             delimited by size
+                       function trim(ws-sndnb-masked) delimited by size
+                       "|"                             delimited by size
+                       function trim(ws-total-edt)    delimited by size
+                       into ws-output-masked
+                       on overflow display "error in string operation"
+                   end-string
+
+               when other
+                   string
+                       function trim(ws-fstnb-masked) delimited by size
+                       space                           delimited by size
+                       function trim(ws-oper)         delimited by size
+                       space                           delimited by size
+                       function trim(ws-sndnb-masked) delimited by size
+                       " = "                           delimited by size
+                       ws-total-edt                    delimited by size
+                       into ws-output-masked
+                       on overflow display "error in string operation"
+                   end-string
+           end-evaluate
+           .
+
+
+       write-journal.
+
+           accept ws-date from date yyyymmdd
+           accept ws-time from time
+
+           move ws-date(1:4) to ws-ts-year
+           move ws-date(5:2) to ws-ts-month
+           move ws-date(7:2) to ws-ts-day
+           move ws-time(1:2) to ws-ts-hour
+           move ws-time(3:2) to ws-ts-min
+           move ws-time(5:2) to ws-ts-sec
+
+           move spaces to ws-journal-line
 
            string
-               ws-fstnb-edt space ws-oper space ws-sndnb-edt
-               " = " ws-total into ws-output
-               on overflow display "error in string operation"
+               ws-timestamp-edt    delimited by size
+               " "                 delimited by size
+               ws-output           delimited by size
+               into ws-journal-line
            end-string
 
-           display ws-output
+           open extend calc-journal
+
+           if ws-journal-status = "35"
+               open output calc-journal
+           end-if
+
+           write calc-journal-rec from ws-journal-line
+           close calc-journal
            .
