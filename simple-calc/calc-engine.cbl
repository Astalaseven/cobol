@@ -0,0 +1,196 @@
+       identification division.
+       program-id. calc-engine.
+
+      *>****************************************************
+      *> calc.cbl's four-function-plus-modulo-plus-power
+      *> arithmetic used to only exist inline in calc's own
+      *> compute-result paragraph, so nothing else could
+      *> reuse it without shelling out to the whole calc
+      *> executable; factored out here the same way
+      *> mask-account/csv-parse/report-line were factored
+      *> out of their callers, so any other program can call
+      *> the engine directly and get the same rounding and
+      *> overflow behavior calc.cbl uses for itself
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+       77 ws-total-raw             pic s9(17)v9(8) usage comp-3.
+       77 ws-int-quotient          pic s9(17)      usage comp-3.
+
+      *>****************************************************
+      *> ls-error-msg used to be hardcoded English text
+      *> chosen at the moment of the size error itself; it
+      *> now starts out that way as the fallback and is
+      *> overwritten by get-message's SITE_LANG-aware text
+      *> when get-message recognizes the code
+      *>****************************************************
+
+       77 ws-msg-text              pic x(80).
+
+       linkage section.
+
+      *>****************************************************
+      *> ls-oper widened to hold a two-character operator
+      *> (** for power, // for integer division) alongside
+      *> the existing one-character set, mirroring calc.cbl's
+      *> own ws-oper widening
+      *>****************************************************
+
+       01 ls-fstnb                 pic s9(13)v9(4) usage packed-decimal.
+       01 ls-oper                  pic x(2).
+           88 ls-addition                      value "+".
+           88 ls-subtraction                   value "-".
+           88 ls-multiplication                value "*" "x" ".".
+           88 ls-division                      value "/".
+           88 ls-modulo                        value "%".
+           88 ls-power                         value "^" "**".
+           88 ls-int-division                  value "//".
+       01 ls-sndnb                 pic s9(13)v9(4) usage packed-decimal.
+
+      *>****************************************************
+      *> callers that don't care about the rounding choice
+      *> can pass spaces/anything other than "ROUND" here and
+      *> get calc.cbl's original truncate-to-4-decimals result
+      *>****************************************************
+
+       01 ls-round-mode            pic x(5).
+           88 ls-round-nearest                 value "ROUND".
+
+       01 ls-total                 pic s9(17)v9(4) usage comp-3.
+       01 ls-error-msg             pic x(80).
+       01 ls-size-error            pic x.
+           88 ls-is-size-error                 value "1".
+       01 ls-err-code              pic 9(3).
+
+       procedure division using ls-fstnb ls-oper ls-sndnb ls-round-mode
+                                 ls-total ls-error-msg ls-size-error
+                                 ls-err-code.
+
+       mainline.
+
+           move "0"    to ls-size-error
+           move zero   to ls-err-code
+           move spaces to ls-error-msg
+           move zero   to ls-total
+
+           perform compute-result
+
+           if ls-is-size-error
+               perform translate-error-msg
+           end-if
+
+           goback.
+
+
+       compute-result.
+
+           evaluate true
+
+               when ls-addition
+                   compute ws-total-raw = ls-fstnb + ls-sndnb
+                       on size error
+                           move "error during addition"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 201 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-subtraction
+                   compute ws-total-raw = ls-fstnb - ls-sndnb
+                       on size error
+                           move "error during subtraction"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 202 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-multiplication
+                   compute ws-total-raw = ls-fstnb * ls-sndnb
+                       on size error
+                           move "error during multiplication"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 203 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-division
+                   compute ws-total-raw = ls-fstnb / ls-sndnb
+                       on size error
+                           move "error during division"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 204 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-modulo
+                   compute ws-total-raw =
+                           function mod(ls-fstnb ls-sndnb)
+                       on size error
+                           move "error during modulo"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 205 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-power
+                   compute ws-total-raw = ls-fstnb ** ls-sndnb
+                       on size error
+                           move "error during exponentiation"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 206 to ls-err-code
+                   end-compute
+                   perform apply-rounding
+
+               when ls-int-division
+                   divide ls-fstnb by ls-sndnb giving ws-int-quotient
+                       on size error
+                           move "error during integer division"
+                               to ls-error-msg
+                           move "1" to ls-size-error
+                           move 207 to ls-err-code
+                   end-divide
+                   if not ls-is-size-error
+                       move ws-int-quotient to ls-total
+                   end-if
+
+               when other
+                   move "sorry, unknown operator" to ls-error-msg
+                   move "1" to ls-size-error
+                   move 301 to ls-err-code
+
+           end-evaluate
+           .
+
+
+      *>****************************************************
+      *> the English literal already in ls-error-msg stays
+      *> as the fallback if get-message doesn't recognize
+      *> the code; otherwise its SITE_LANG-aware text wins
+      *>****************************************************
+
+       translate-error-msg.
+
+           call "get-message" using ls-err-code ws-msg-text
+           if ws-msg-text not = "message not found"
+               move ws-msg-text to ls-error-msg
+           end-if
+           .
+
+
+       apply-rounding.
+
+           if ls-round-nearest
+               compute ls-total rounded = ws-total-raw
+           else
+               compute ls-total = ws-total-raw
+           end-if
+           .
