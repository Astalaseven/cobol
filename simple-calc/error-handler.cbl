@@ -1,23 +1,209 @@
        identification division.
        program-id. error-handler.
 
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select error-log assign to "calc-errors.log"
+               organization line sequential
+               file status is ws-error-log-status.
+
        data division.
 
+       file section.
+
+       fd error-log.
+       01 error-log-rec            pic x(160).
+
+       working-storage section.
+
+       77 ws-date                  pic 9(8).
+       77 ws-time                  pic 9(8).
+
+           copy timestamp.
+
+       77 ws-log-line              pic x(160).
+       77 ws-error-log-status      pic xx.
+
+      *>****************************************************
+      *> classification table so the log records not just a
+      *> free-text message but which category of failure it
+      *> was (input parsing vs. a computation vs. an unknown
+      *> request), the way an operator's runbook groups them;
+      *> callers that don't have a code just skip classifying
+      *>****************************************************
+
+       01 ws-error-code-values.
+           05 filler pic x(16) value "101INPUT       W".
+           05 filler pic x(16) value "102INPUT       W".
+           05 filler pic x(16) value "201COMPUTE     C".
+           05 filler pic x(16) value "202COMPUTE     C".
+           05 filler pic x(16) value "203COMPUTE     C".
+           05 filler pic x(16) value "204COMPUTE     C".
+           05 filler pic x(16) value "205COMPUTE     C".
+           05 filler pic x(16) value "206COMPUTE     C".
+           05 filler pic x(16) value "207COMPUTE     C".
+           05 filler pic x(16) value "301USAGE       C".
+
+       01 ws-error-code-table redefines ws-error-code-values.
+           05 wec-entry occurs 10 times indexed by wec-idx.
+               10 wec-code       pic 9(3).
+               10 wec-category   pic x(12).
+               10 wec-severity   pic x(1).
+
+       77 ws-category              pic x(12) value spaces.
+
+      *>****************************************************
+      *> error-handler started out serving just calc, so a
+      *> log line never said who raised it; now that other
+      *> programs besides calc may call it (a caller tag is
+      *> optional so old callers that don't pass one still
+      *> work unchanged), tag both the console message and
+      *> the log line with the caller's name
+      *>****************************************************
+
+       77 ws-tagged-message        pic x(100) value spaces.
+
+      *>****************************************************
+      *> usage/quitting are the only two fixed strings this
+      *> program ever displays itself, so they get looked up
+      *> through get-message the same SITE_LANG-aware way the
+      *> callers' own messages already are
+      *>****************************************************
+
+       77 ws-usage-code            pic 9(3)   value 900.
+       77 ws-usage-msg             pic x(80)  value spaces.
+       77 ws-quit-code             pic 9(3)   value 901.
+       77 ws-quit-msg              pic x(80)  value spaces.
+
        linkage section.
 
        77 ls-message          pic x(80).
        77 ls-error            pic x    value "0".
            88 ls-critical              value "1".
+       77 ls-context          pic x(80).
+       77 ls-error-code       pic 9(3).
+       77 ls-caller           pic x(20).
+
+       procedure division using ls-message ls-error
+                                 optional ls-context
+                                 optional ls-error-code
+                                 optional ls-caller.
 
-       procedure division using ls-message ls-error.
+       if ls-error-code not omitted
+           perform classify-error
+       end-if
+
+       move spaces to ws-tagged-message
+       if ls-caller not omitted and ls-caller not = spaces
+           string
+               "["                         delimited by size
+               function trim(ls-caller)    delimited by size
+               "] "                        delimited by size
+               function trim(ls-message)   delimited by size
+               into ws-tagged-message
+           end-string
+       else
+           move ls-message to ws-tagged-message
+       end-if
 
-       display ls-message
+       perform log-error
+
+       display function trim(ws-tagged-message)
        display spaces
-       display "usage: ./calc ""12345678.1234 + 12345678.1234"""
+
+       call "get-message" using ws-usage-code ws-usage-msg
+       display function trim(ws-usage-msg)
 
        if ls-critical then
-           display "quitting."
+           call "get-message" using ws-quit-code ws-quit-msg
+           display function trim(ws-quit-msg)
            stop run
        end-if
 
        goback.
+
+
+       classify-error.
+
+           move spaces to ws-category
+           set wec-idx to 1
+
+           search wec-entry
+               at end
+                   move "UNCLASSIFIED" to ws-category
+               when wec-code (wec-idx) = ls-error-code
+                   move wec-category (wec-idx) to ws-category
+           end-search
+           .
+
+
+       log-error.
+
+           accept ws-date from date yyyymmdd
+           accept ws-time from time
+
+           move ws-date(1:4) to ws-ts-year
+           move ws-date(5:2) to ws-ts-month
+           move ws-date(7:2) to ws-ts-day
+           move ws-time(1:2) to ws-ts-hour
+           move ws-time(3:2) to ws-ts-min
+           move ws-time(5:2) to ws-ts-sec
+
+           move spaces to ws-log-line
+
+           if ls-error-code not omitted
+               if ls-context omitted or ls-context = spaces
+                   string
+                       ws-timestamp-edt    delimited by size
+                       " ["                delimited by size
+                       function trim(ws-category) delimited by size
+                       "] "                delimited by size
+                   function trim(ws-tagged-message) delimited by size
+                       into ws-log-line
+                   end-string
+               else
+                   string
+                       ws-timestamp-edt    delimited by size
+                       " ["                delimited by size
+                       function trim(ws-category) delimited by size
+                       "] "                delimited by size
+                   function trim(ws-tagged-message) delimited by size
+                       " (input: "         delimited by size
+                       function trim(ls-context) delimited by size
+                       ")"                 delimited by size
+                       into ws-log-line
+                   end-string
+               end-if
+           else
+               if ls-context omitted or ls-context = spaces
+                   string
+                       ws-timestamp-edt    delimited by size
+                       " "                 delimited by size
+                   function trim(ws-tagged-message) delimited by size
+                       into ws-log-line
+                   end-string
+               else
+                   string
+                       ws-timestamp-edt    delimited by size
+                       " "                 delimited by size
+                   function trim(ws-tagged-message) delimited by size
+                       " (input: "         delimited by size
+                       function trim(ls-context) delimited by size
+                       ")"                 delimited by size
+                       into ws-log-line
+                   end-string
+               end-if
+           end-if
+
+           open extend error-log
+
+           if ws-error-log-status = "35"
+               open output error-log
+           end-if
+
+           write error-log-rec from ws-log-line
+           close error-log
+           .
