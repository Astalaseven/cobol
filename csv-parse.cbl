@@ -0,0 +1,101 @@
+       identification division.
+       program-id. csv-parse.
+
+      *>****************************************************
+      *> generalized version of unstring.cbl's multi-      *
+      *> delimiter demo: splits ls-record on up to three    *
+      *> caller-supplied delimiters into up to ten fields,  *
+      *> so new interface files with variable delimiters    *
+      *> don't need their own bespoke UNSTRING statement.   *
+      *> unused delimiter slots must be set to low-values   *
+      *> by the caller (spaces would match runs of blanks   *
+      *> and silently eat real field content)                *
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+      *>****************************************************
+      *> COUNT IN reports how much of the source a field    *
+      *> actually matched, even when that is wider than the *
+      *> pic x(30) it gets stored into; a field truncated    *
+      *> this way is bad data, not a smaller field, so the   *
+      *> caller needs to know rather than silently getting   *
+      *> a chopped value back                                *
+      *>****************************************************
+
+       77 ws-idx            pic 99.
+       77 ws-max-field-len  pic 99 value 30.
+
+      *>****************************************************
+      *> ls-record is a fixed pic x(200) buffer; when the    *
+      *> last delimiter has no successor the remainder of    *
+      *> the sending field - trailing pad spaces and all -   *
+      *> becomes the final field's match, so UNSTRING has to *
+      *> run only over the significant length (via reference *
+      *> modification) or every record would flag its own    *
+      *> last field as oversized                              *
+      *>****************************************************
+
+       77 ws-record-len      pic 9(3).
+
+       linkage section.
+
+       77 ls-record         pic x(200).
+       77 ls-delim1         pic x(10).
+       77 ls-delim2         pic x(10).
+       77 ls-delim3         pic x(10).
+
+           copy csv-fields replacing ==csv-parsed== by ==ls-parsed==.
+
+       77 ls-field-count    pic 99.
+       77 ls-oversized      pic x.
+           88 ls-is-oversized       value "1".
+
+       procedure division using ls-record ls-delim1 ls-delim2
+                                 ls-delim3 ls-parsed ls-field-count
+                                 optional ls-oversized.
+
+       move zero to ls-field-count
+       if ls-oversized not omitted
+           move "0" to ls-oversized
+       end-if
+
+       move function length(function trim(ls-record, trailing))
+           to ws-record-len
+       if ws-record-len = 0
+           move 1 to ws-record-len
+       end-if
+
+       unstring ls-record(1:ws-record-len)
+           delimited by all function trim(ls-delim1)
+                    or all function trim(ls-delim2)
+                    or all function trim(ls-delim3)
+           into csv-field(1)  count in csv-field-len(1)
+                csv-field(2)  count in csv-field-len(2)
+                csv-field(3)  count in csv-field-len(3)
+                csv-field(4)  count in csv-field-len(4)
+                csv-field(5)  count in csv-field-len(5)
+                csv-field(6)  count in csv-field-len(6)
+                csv-field(7)  count in csv-field-len(7)
+                csv-field(8)  count in csv-field-len(8)
+                csv-field(9)  count in csv-field-len(9)
+                csv-field(10) count in csv-field-len(10)
+           tallying in ls-field-count
+           on overflow
+               display "csv-parse: too many fields, record truncated"
+       end-unstring
+
+       perform varying ws-idx from 1 by 1 until ws-idx > ls-field-count
+           if csv-field-len(ws-idx) > ws-max-field-len
+               display "csv-parse: field " ws-idx
+                   " oversized in source record, value truncated: "
+                   ls-record(1:ws-record-len)
+               if ls-oversized not omitted
+                   set ls-is-oversized to true
+               end-if
+           end-if
+       end-perform
+
+       goback.
