@@ -0,0 +1,180 @@
+identification division.
+
+program-id. degres-lookup.
+
+*>****************************************************
+*> keyed (indexed) access to the sensor extract: -build
+*> loads the same plain LINE SEQUENTIAL extract main.cbl
+*> reads into an indexed file keyed by sensor ptr, and
+*> -lookup pulls a single reading back out by that key,
+*> so reprocessing one sensor no longer means scanning
+*> the whole sequential file. ptr is a single
+*> digit in the source extract, so the keyspace here
+*> tops out at 10 distinct sensors - unchanged from what
+*> the sequential extract itself can represent
+*>****************************************************
+
+environment division.
+
+input-output section.
+
+file-control.
+    select f-degres assign to dynamic ws-degres-file
+        organization line sequential
+        file status is ws-degres-status.
+    select f-degres-indexed assign to dynamic ws-indexed-file
+        organization indexed
+        access mode is dynamic
+        record key is idx-ptr
+        file status is ws-indexed-status.
+
+data division.
+
+file section.
+fd f-degres.
+01 f-degres-in.
+    03 ptr              pic 9.
+    03 str               pic x(30).
+
+fd f-degres-indexed.
+01 f-degres-idx-rec.
+    03 idx-ptr           pic 9.
+    03 idx-str           pic x(30).
+
+working-storage section.
+
+77 ws-degres-file       pic x(80) value "file-degres".
+77 ws-indexed-file      pic x(80) value "file-degres-indexed".
+77 ws-degres-status     pic xx.
+77 ws-indexed-status    pic xx.
+
+77 ws-mode              pic x(10).
+77 ws-lookup-edt        pic x(4).
+77 ws-load-count        pic 9(6) value 0.
+
+procedure division.
+
+mainline.
+
+    accept ws-mode from argument-value
+
+    accept ws-degres-file from environment "DEGRES"
+        on exception continue
+    end-accept
+    if ws-degres-file = spaces
+        move "file-degres" to ws-degres-file
+    end-if
+
+    accept ws-indexed-file from environment "DEGRES_INDEXED"
+        on exception continue
+    end-accept
+    if ws-indexed-file = spaces
+        move "file-degres-indexed" to ws-indexed-file
+    end-if
+
+    evaluate function upper-case(ws-mode)
+        when "-BUILD"
+            perform build-index
+        when "-LOOKUP"
+            perform lookup-record
+        when other
+            display "usage: ./degres-lookup -build"
+            display "       ./degres-lookup -lookup <ptr>"
+    end-evaluate
+
+    goback.
+
+
+*>****************************************************
+*> one pass over the sequential extract, one indexed
+*> record written per sensor reading; a duplicate ptr
+*> (the extract only ever allows 10 of them) is reported
+*> and skipped rather than aborting the whole build
+*>****************************************************
+
+build-index.
+
+    open input f-degres
+
+    if ws-degres-status not = "00"
+        display "degres-lookup: cannot open " ws-degres-file
+            ", file status " ws-degres-status
+        stop run
+    end-if
+
+    open output f-degres-indexed
+
+    if ws-indexed-status not = "00"
+        display "degres-lookup: cannot open " ws-indexed-file
+            ", file status " ws-indexed-status
+        stop run
+    end-if
+
+    read f-degres
+        at end continue
+    end-read
+
+    perform until ws-degres-status = "10"
+
+        move ptr to idx-ptr
+        move str to idx-str
+
+        write f-degres-idx-rec
+            invalid key
+                display "degres-lookup: duplicate sensor ptr "
+                    idx-ptr ", record skipped"
+        end-write
+
+        if ws-indexed-status = "00"
+            add 1 to ws-load-count
+        end-if
+
+        read f-degres
+            at end continue
+        end-read
+
+    end-perform
+
+    close f-degres f-degres-indexed
+
+    display "degres-lookup: indexed " ws-load-count
+        " sensor reading(s) into " ws-indexed-file
+    .
+
+
+*>****************************************************
+*> a single READ by key against the indexed file pulls
+*> the one reading asked for, instead of a sequential
+*> scan of the whole extract
+*>****************************************************
+
+lookup-record.
+
+    accept ws-lookup-edt from argument-value
+
+    if ws-lookup-edt = spaces
+        display "degres-lookup: -lookup requires a sensor ptr argument"
+        stop run
+    end-if
+
+    move ws-lookup-edt(1:1) to idx-ptr
+
+    open input f-degres-indexed
+
+    if ws-indexed-status not = "00"
+        display "degres-lookup: cannot open " ws-indexed-file
+            ", file status " ws-indexed-status
+        stop run
+    end-if
+
+    read f-degres-indexed
+        key is idx-ptr
+        invalid key
+            display "degres-lookup: no reading on file for sensor ptr "
+                idx-ptr
+        not invalid key
+            display "ptr " idx-ptr " --> " function trim(idx-str)
+    end-read
+
+    close f-degres-indexed
+    .
