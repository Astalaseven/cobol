@@ -8,8 +8,20 @@ environment division.
 input-output section.
 
 file-control.
-    select f-degres assign to "file-degres".
-    select f-gon    assign to "file-gon".
+    select f-degres assign to dynamic ws-degres-file
+        organization line sequential
+        file status is ws-degres-status.
+    select f-gon    assign to dynamic ws-gon-file
+        organization line sequential
+        file status is ws-gon-status.
+    select f-degres-rejects assign to "file-degres-rejects"
+        organization line sequential.
+    select f-checkpoint assign to dynamic ws-checkpoint-file
+        organization line sequential
+        file status is ws-checkpoint-status.
+    select f-stats   assign to dynamic ws-stats-file
+        organization line sequential
+        file status is ws-stats-status.
 
 *>****************************************
 
@@ -23,33 +35,290 @@ fd f-degres.
     
 fd f-gon.
 01 f-gon-out.
-    03 gon              pic x(80).
+    03 gon              pic x(132).
+
+fd f-degres-rejects.
+01 f-degres-reject-out  pic x(80).
+
+fd f-checkpoint.
+01 f-checkpoint-rec.
+    03 ckpt-read-count             pic 9(6).
+    03 ckpt-converted-count        pic 9(6).
+    03 ckpt-rejected-count         pic 9(6).
+    03 ckpt-range-rejected-count   pic 9(6).
+    03 ckpt-celsius-sum            pic s9(9)v9999.
+    03 ckpt-celsius-min            pic s999v9999.
+    03 ckpt-celsius-max            pic s999v9999.
+    03 ckpt-first-record           pic x.
+    03 ckpt-header-trailer-count   pic 9(6).
+
+*>****************************************
+*> ws-read-count is a logical, stats-
+*> facing count (header/trailer rows are
+*> backed out of it so the percentages in
+*> the stats report stay based on actual
+*> data records); the restart skip needs
+*> the true physical record position
+*> instead, so it is tracked and
+*> checkpointed separately
+*>****************************************
+
+    03 ckpt-physical-read-count    pic 9(6).
+
+*>****************************************
+*> f-gon is reopened EXTEND on a resumed
+*> run, so the page banner has to pick up
+*> where the prior run left off instead of
+*> restarting at page 1 in the middle of
+*> the extended output
+*>****************************************
+
+    03 ckpt-page-number            pic 9(4).
+
+fd f-stats.
+01 f-stats-out          pic x(132).
 
 *>****************************************
 
 working-storage section.
 
-77 entete               pic x(80).
+77 entete               pic x(132).
+77 ws-page-line         pic x(132).
 
-77 name                 pic x(25) value "Doe".
-77 surname              pic x(25) value "John".
-77 str-ptr              pic 99    value 16.
+77 ws-degres-file       pic x(80) value "file-degres".
+77 ws-gon-file          pic x(80) value "file-gon".
+
+*>****************************************
+*> file status codes are two digits; only
+*> "00" (ok) and "10" (read past end,
+*> already handled by the READ AT END
+*> clause) are expected in normal running,
+*> so anything else is a hard I/O error
+*>****************************************
+
+77 ws-degres-status     pic xx.
+77 ws-gon-status        pic xx.
+
+77 name                 pic x(40) value "Doe".
+77 surname              pic x(40) value "John".
+77 str-ptr              pic 999   value 16.
+
+77 ws-report-title      pic x(40) value "DEGRES TO GON CONVERSION REPORT".
+77 ws-page-number       pic 9(4)  value 1.
+77 ws-lines-per-page    pic 9(4)  value 20.
+77 ws-page-line-count   pic 9(4)  value 0.
+
+*>****************************************
+*> ws-page-line-count only counts lines
+*> actually written to f-gon, so it paces
+*> the report's own page header correctly,
+*> but a checkpoint driven off that same
+*> counter never fires at all on a run
+*> dominated by rejects - the whole point
+*> of req034 is to protect against a messy
+*> run that takes a long time to get
+*> through. ws-checkpoint-due-count instead
+*> counts every record read, converted or
+*> not, so a checkpoint is still written
+*> every ws-lines-per-page records even if
+*> none of them converted
+*>****************************************
+
+77 ws-checkpoint-due-count pic 9(4)  value 0.
 
 77 celsius-edt          pic x(8).
-77 celsius              pic 999v9999.
+77 celsius              pic s999v9999.
+
+77 ws-gon               pic 9(4)v9999.
+77 ws-gon-edt           pic z(4)9.9(4).
+
+*>****************************************
+*> multi-scale output: the shop that reads
+*> this report also wants Fahrenheit and
+*> Kelvin alongside the existing grad
+*> conversion, not degres/gon alone
+*>****************************************
+
+77 ws-fahrenheit        pic 9(4)v9999.
+77 ws-fahrenheit-edt    pic z(4)9.9(4).
+77 ws-kelvin            pic 9(4)v9999.
+77 ws-kelvin-edt        pic z(4)9.9(4).
 
 77 conversion-str       pic x(80).
+77 ws-str-masked        pic x(30).
+
+*>****************************************
+*> a degraded sensor occasionally prefixes
+*> a reading with a unit suffix or a stray
+*> symbol; scrub-numeric strips whatever
+*> numval can't use before it's called,
+*> the same way calc.cbl's operands are
+*> scrubbed ahead of their own numval
+*>****************************************
+
+77 ws-celsius-scrub     pic x(30).
 
 77 f-eof                pic x     value "1".
     88 eof                        value "0".
 
+*>****************************************
+*> interro1 can now run either standalone
+*> or as a step CALLed by daily-cycle; a
+*> fatal open/read/write error used to
+*> STOP RUN outright, which would tear
+*> down the whole run unit - including
+*> whatever CALLed interro1 - instead of
+*> just this step. a switch plus a
+*> returned code let the caller find out
+*> and decide what to do next
+*>****************************************
+
+77 ws-fatal-error       pic x     value "0".
+    88 ws-is-fatal-error          value "1".
+77 ws-return-code       pic 9     value 0.
+
+77 ws-read-count        pic 9(6)  value 0.
+77 ws-converted-count   pic 9(6)  value 0.
+
+*>****************************************
+*> physical record position, independent
+*> of ws-read-count's header/trailer
+*> back-out - a restart has to reposition
+*> past every physical record already
+*> read, not just the ones ws-read-count
+*> still counts
+*>****************************************
+
+77 ws-physical-read-count pic 9(6) value 0.
+
+*>****************************************
+*> some upstream feeds wrap the sensor
+*> data with a leading header record and a
+*> trailing trailer record, both marked by
+*> "HDR"/"TRL" in the text portion of the
+*> record; neither is a sensor reading, so
+*> it should not be parsed as one, rejected
+*> as bad data, or counted against the
+*> read total the percentages in the stats
+*> report are based on
+*>****************************************
+
+77 ws-header-trailer-count pic 9(6) value 0.
+
+*>****************************************
+*> min/max need an explicit starting value,
+*> not just the first-record branch setting
+*> them later - a checkpoint can now be due
+*> (see ws-checkpoint-due-count) before a
+*> single record has converted, and writing
+*> an uninitialized numeric field out to the
+*> checkpoint file is a hard WRITE error, not
+*> just a cosmetic zero
+*>****************************************
+
+77 ws-celsius-min       pic s999v9999  value 0.
+77 ws-celsius-max       pic s999v9999  value 0.
+77 ws-celsius-sum       pic s9(9)v9999 value 0.
+77 ws-celsius-avg       pic s999v9999.
+
+*>****************************************
+*> celsius can now go negative (a reading
+*> between absolute zero and zero is still
+*> in range), so the summary/stats lines
+*> need an edited picture with a sign -
+*> stringing the raw signed DISPLAY field
+*> directly would show its overpunched
+*> sign byte as a stray character instead
+*> of a minus sign
+*>****************************************
+
+77 ws-celsius-min-edt   pic -(3)9.9999.
+77 ws-celsius-max-edt   pic -(3)9.9999.
+77 ws-celsius-avg-edt   pic -(3)9.9999.
+77 ws-first-record      pic x     value "Y".
+    88 ws-is-first-record         value "Y".
+
+77 ws-orig-ptr          pic 9.
+77 ws-unstr-ptr         pic 9(4).
+77 ws-rejected-count    pic 9(6)  value 0.
+77 ws-bad-value         pic x     value "0".
+    88 ws-is-bad-value            value "1".
+77 ws-reject-line       pic x(80).
+77 ws-reject-reason     pic x(30) value spaces.
+
+*>****************************************
+*> tolerance check on the converted value,
+*> configurable the same DEGRES/GON-style
+*> way as the file names; a record that
+*> parses fine but reads outside the
+*> plausible sensor range is still bad data
+*> and should not feed the min/max/average
+*> statistics
+*>****************************************
+
+77 ws-temp-min-edt      pic x(10).
+77 ws-temp-min          pic s999v9999 value -273.1500.
+77 ws-temp-max-edt      pic x(10).
+77 ws-temp-max          pic s999v9999 value 999.9999.
+77 ws-out-of-range      pic x     value "0".
+    88 ws-is-out-of-range         value "1".
+77 ws-range-rejected-count pic 9(6) value 0.
+
+*>****************************************
+*> checkpoint/restart: a run interrupted
+*> partway through a large batch used to
+*> have to start over from the first
+*> record; now the current position and
+*> running statistics are saved every
+*> ws-lines-per-page records, DEGRES/GON-
+*> style configurable file name, and an
+*> interrupted run resumes past whatever
+*> was already read instead of reprocessing
+*> it
+*>****************************************
+
+77 ws-checkpoint-file    pic x(80) value "file-checkpoint".
+77 ws-checkpoint-status  pic xx.
+77 ws-checkpoint-count   pic 9(6)  value 0.
+77 ws-skip-idx           pic 9(6).
+
+*>****************************************
+*> end-of-job statistics report: the one-
+*> line trailer appended to f-gon has
+*> always given a quick per-run summary,
+*> but a proper end-of-job report - its
+*> own file, its own banner, one figure
+*> per line plus the rates the trailer
+*> doesn't compute - is what an operator
+*> actually files away; STATS env var is
+*> configurable the same DEGRES/GON-style
+*> way as the other file names
+*>****************************************
+
+77 ws-stats-file         pic x(80) value "file-stats".
+77 ws-stats-status       pic xx.
+77 ws-stats-title        pic x(40) value "END OF JOB STATISTICS REPORT".
+77 ws-stats-page-number  pic 9(4)  value 1.
+77 ws-stats-header       pic x(132).
+77 ws-stats-page-line    pic x(132).
+
+77 ws-pct-converted      pic 999v99.
+77 ws-pct-rejected       pic 999v99.
+77 ws-pct-range-rejected pic 999v99.
+77 ws-pct-edt            pic zz9.99.
+
 *>****************************************
 
 procedure division.
 
 perform open-file.
-perform conversion until eof.
-perform close-file.
+perform conversion until eof or ws-is-fatal-error.
+
+if not ws-is-fatal-error
+    perform close-file
+end-if
+
+move ws-return-code to return-code
 
 goback.
 
@@ -57,57 +326,593 @@ goback.
 *>****************************************
 
 open-file.
-    open input f-degres
-        output f-gon
-        
+
+    accept ws-degres-file from environment "DEGRES"
+        on exception continue
+    end-accept
+    if ws-degres-file = spaces
+        move "file-degres" to ws-degres-file
+    end-if
+
+    accept ws-gon-file from environment "GON"
+        on exception continue
+    end-accept
+    if ws-gon-file = spaces
+        move "file-gon" to ws-gon-file
+    end-if
+
+    move spaces to ws-temp-min-edt
+    accept ws-temp-min-edt from environment "TEMP_MIN"
+        on exception continue
+    end-accept
+    if ws-temp-min-edt not = spaces
+        compute ws-temp-min = function numval(ws-temp-min-edt)
+            on size error
+                display "interro1: invalid TEMP_MIN, using default"
+    end-if
+
+    move spaces to ws-temp-max-edt
+    accept ws-temp-max-edt from environment "TEMP_MAX"
+        on exception continue
+    end-accept
+    if ws-temp-max-edt not = spaces
+        compute ws-temp-max = function numval(ws-temp-max-edt)
+            on size error
+                display "interro1: invalid TEMP_MAX, using default"
+    end-if
+
+    accept ws-checkpoint-file from environment "CHECKPOINT"
+        on exception continue
+    end-accept
+    if ws-checkpoint-file = spaces
+        move "file-checkpoint" to ws-checkpoint-file
+    end-if
+
+    perform restore-checkpoint
+
+    if ws-checkpoint-count > 0
+        open input f-degres
+        open extend f-gon
+        open extend f-degres-rejects
+    else
+        open input f-degres
+            output f-gon
+            output f-degres-rejects
+    end-if
+
+    if ws-degres-status not = "00"
+        display "interro1: cannot open " ws-degres-file
+            ", file status " ws-degres-status
+        move 8 to ws-return-code
+        set ws-is-fatal-error to true
+    end-if
+
+    if not ws-is-fatal-error and ws-gon-status not = "00"
+        display "interro1: cannot open " ws-gon-file
+            ", file status " ws-gon-status
+        move 8 to ws-return-code
+        set ws-is-fatal-error to true
+    end-if
+
+    if not ws-is-fatal-error
+        perform print-header
+
+        if ws-checkpoint-count > 0
+            display "interro1: resuming after checkpoint, skipping "
+                ws-checkpoint-count " already-read record(s)"
+            perform skip-checkpoint-records
+                varying ws-skip-idx from 1 by 1
+                until ws-skip-idx > ws-checkpoint-count or eof
+        end-if
+
+        if not eof
+            read f-degres
+                at end set eof to true
+                not at end
+                    display "not eof"
+                    add 1 to ws-read-count
+                    add 1 to ws-physical-read-count
+            end-read
+        end-if
+
+        if not eof and ws-degres-status not = "00"
+            display "interro1: read error on " ws-degres-file
+                ", file status " ws-degres-status
+            move 8 to ws-return-code
+            set ws-is-fatal-error to true
+            set eof to true
+        end-if
+    end-if
+    .
+
+*>****************************************
+*> restore a prior run's position and
+*> running statistics; a missing or empty
+*> checkpoint file just means a fresh run
+*>****************************************
+
+restore-checkpoint.
+
+    move zero to ws-checkpoint-count
+
+    open input f-checkpoint
+
+    if ws-checkpoint-status = "00"
+        read f-checkpoint
+            at end continue
+            not at end
+                move ckpt-physical-read-count  to ws-checkpoint-count
+                move ckpt-physical-read-count  to ws-physical-read-count
+                move ckpt-read-count           to ws-read-count
+                move ckpt-converted-count      to ws-converted-count
+                move ckpt-rejected-count       to ws-rejected-count
+                move ckpt-range-rejected-count to ws-range-rejected-count
+                move ckpt-celsius-sum          to ws-celsius-sum
+                move ckpt-celsius-min          to ws-celsius-min
+                move ckpt-celsius-max          to ws-celsius-max
+                move ckpt-first-record         to ws-first-record
+                move ckpt-header-trailer-count to ws-header-trailer-count
+                move ckpt-page-number          to ws-page-number
+        end-read
+        close f-checkpoint
+    end-if
+    .
+
+*>****************************************
+
+skip-checkpoint-records.
+
+    read f-degres
+        at end set eof to true
+    end-read
+    .
+
+*>****************************************
+
+print-header.
+
+    move 16 to str-ptr
+
     call "entete" using by content name surname str-ptr
-                        by reference entete
+                        ws-report-title ws-page-number
+                        by reference entete ws-page-line
 
     move entete to f-gon-out
     write f-gon-out
-    
+    perform check-gon-write-status
+
+    move ws-page-line to f-gon-out
+    write f-gon-out
+    perform check-gon-write-status
+
+    move zero to ws-page-line-count
+    .
+
+*>****************************************
+
+conversion.
+
+*>****************************************
+*> a header or trailer record is not a
+*> sensor reading and must not be parsed,
+*> converted or rejected as one; it is
+*> recognized by the "HDR"/"TRL" marker
+*> the upstream feed puts in the text
+*> portion of the record, and is tallied
+*> separately from the data-record counts
+*>****************************************
+
+    if str(1:3) = "HDR" or str(1:3) = "TRL"
+        add 1 to ws-header-trailer-count
+        subtract 1 from ws-read-count
+        display "skipping header/trailer record: " function trim(str)
+    else
+        perform process-data-record
+    end-if
+
+    add 1 to ws-checkpoint-due-count
+    if ws-checkpoint-due-count >= ws-lines-per-page
+        move zero to ws-checkpoint-due-count
+        perform write-checkpoint
+    end-if
+
+    initialize f-degres-in
+
     read f-degres
         at end set eof to true
-        not at end display "not eof"
+        not at end
+            display "not eof"
+            add 1 to ws-read-count
+            add 1 to ws-physical-read-count
     end-read
+
+    if not eof and ws-degres-status not = "00"
+        display "interro1: read error on " ws-degres-file
+            ", file status " ws-degres-status
+        move 8 to ws-return-code
+        set ws-is-fatal-error to true
+        set eof to true
+    end-if
     .
 
 *>****************************************
 
-conversion.
-    
+process-data-record.
+
+    move ptr to ws-orig-ptr
+
+*>****************************************
+*> str can carry account-identifying data
+*> from the sensor feed; mask it before it
+*> hits an operator-facing console line
+*>****************************************
+
+    move str to ws-str-masked
+    call "mask-account" using by reference ws-str-masked
+
     string
         "conversion of --> "    delimited by size
-        str                     delimited by space
+        ws-str-masked           delimited by space
         " <-- with pointer "    delimited by size
-        ptr                     delimited by space
+        ws-orig-ptr             delimited by size
         into conversion-str
     end-string
-    
+
     display conversion-str
 
-    unstring 
+    move 1 to ws-unstr-ptr
+    unstring
         str
         into celsius-edt
-        with pointer ptr
+        with pointer ws-unstr-ptr
     end-unstring
-    
-    move function numval(celsius-edt) to celsius
-    
-    display celsius
-    display spaces
-    display spaces
-    
-    initialize f-degres-in
-    
-    read f-degres
-        at end set eof to true
-        not at end display "not eof"
-    end-read
+
+    move celsius-edt to ws-celsius-scrub
+    call "scrub-numeric" using ws-celsius-scrub
+
+*> a reading that is entirely non-numeric scrubs down to
+*> nothing but spaces, and NUMVAL("") returns zero without
+*> raising ON SIZE ERROR - so a garbage reading would
+*> otherwise be accepted as an in-range zero instead of
+*> being rejected
+    move "0" to ws-bad-value
+    if ws-celsius-scrub = spaces
+        move "1" to ws-bad-value
+    else
+        compute celsius = function numval(ws-celsius-scrub)
+            on size error
+                move "1" to ws-bad-value
+        end-compute
+    end-if
+
+    move "0" to ws-out-of-range
+    if not ws-is-bad-value
+        if celsius < ws-temp-min or celsius > ws-temp-max
+            move "1" to ws-out-of-range
+        end-if
+    end-if
+
+    if ws-is-bad-value
+        move "unparseable value" to ws-reject-reason
+        perform reject-record
+    else
+        if ws-is-out-of-range
+            move "value out of range" to ws-reject-reason
+            perform reject-record
+        else
+            add 1 to ws-converted-count
+            add celsius to ws-celsius-sum
+
+            if ws-is-first-record
+                move celsius to ws-celsius-min ws-celsius-max
+                move "N" to ws-first-record
+            else
+                if celsius < ws-celsius-min
+                    move celsius to ws-celsius-min
+                end-if
+                if celsius > ws-celsius-max
+                    move celsius to ws-celsius-max
+                end-if
+            end-if
+
+            compute ws-gon = celsius * 10 / 9
+            compute ws-fahrenheit = celsius * 9 / 5 + 32
+            compute ws-kelvin = celsius + 273.15
+
+            display celsius
+            display spaces
+            display spaces
+
+            move ws-gon to ws-gon-edt
+            move ws-fahrenheit to ws-fahrenheit-edt
+            move ws-kelvin to ws-kelvin-edt
+
+            move spaces to f-gon-out
+            string
+                "ptr "                  delimited by size
+                ws-orig-ptr             delimited by size
+                " celsius "             delimited by size
+                celsius-edt             delimited by space
+                " gon "                 delimited by size
+                ws-gon-edt              delimited by size
+                " fahrenheit "          delimited by size
+                ws-fahrenheit-edt       delimited by size
+                " kelvin "              delimited by size
+                ws-kelvin-edt           delimited by size
+                into gon
+            end-string
+
+            write f-gon-out
+            perform check-gon-write-status
+
+            add 1 to ws-page-line-count
+            if ws-page-line-count >= ws-lines-per-page
+                add 1 to ws-page-number
+                perform print-header
+            end-if
+        end-if
+    end-if
+    .
+
+*>****************************************
+
+reject-record.
+
+    add 1 to ws-rejected-count
+    if ws-is-out-of-range
+        add 1 to ws-range-rejected-count
+    end-if
+
+    move spaces to ws-reject-line
+    string
+        "ptr "                  delimited by size
+        ws-orig-ptr             delimited by size
+        " rejected, "           delimited by size
+        function trim(ws-reject-reason)
+                                delimited by size
+        ": "                    delimited by size
+        str                     delimited by space
+        into ws-reject-line
+    end-string
+
+    write f-degres-reject-out from ws-reject-line
+
+    display "rejected bad record, ptr " ws-orig-ptr
     .
 
 *>****************************************
 
 close-file.
-    close f-degres f-gon
+
+    if ws-converted-count > 0
+        compute ws-celsius-avg
+            rounded = ws-celsius-sum / ws-converted-count
+    else
+        move zero to ws-celsius-min ws-celsius-max ws-celsius-avg
+    end-if
+
+    move ws-celsius-min to ws-celsius-min-edt
+    move ws-celsius-max to ws-celsius-max-edt
+    move ws-celsius-avg to ws-celsius-avg-edt
+
+    move spaces to f-gon-out
+    string
+        "trailer read="         delimited by size
+        ws-read-count           delimited by size
+        " converted="           delimited by size
+        ws-converted-count      delimited by size
+        " min="                 delimited by size
+        ws-celsius-min-edt      delimited by size
+        " max="                 delimited by size
+        ws-celsius-max-edt      delimited by size
+        " avg="                 delimited by size
+        ws-celsius-avg-edt      delimited by size
+        " rejected="            delimited by size
+        ws-rejected-count       delimited by size
+        " range-rejected="      delimited by size
+        ws-range-rejected-count delimited by size
+        into gon
+    end-string
+    write f-gon-out
+    perform check-gon-write-status
+
+    close f-degres f-gon f-degres-rejects
+
+    if ws-degres-status not = "00"
+        display "interro1: close error on " ws-degres-file
+            ", file status " ws-degres-status
+    end-if
+
+    if ws-gon-status not = "00"
+        display "interro1: close error on " ws-gon-file
+            ", file status " ws-gon-status
+    end-if
+
+    perform write-stats-report
+
+    perform clear-checkpoint
+    .
+
+*>****************************************
+*> end-of-job statistics report: opened,
+*> written and closed here rather than
+*> alongside f-gon, since it is filed
+*> away separately once the run is done,
+*> not read alongside the conversions
+*>****************************************
+
+write-stats-report.
+
+    accept ws-stats-file from environment "STATS"
+        on exception continue
+    end-accept
+    if ws-stats-file = spaces
+        move "file-stats" to ws-stats-file
+    end-if
+
+    open output f-stats
+
+    if ws-stats-status not = "00"
+        display "interro1: cannot open " ws-stats-file
+            ", file status " ws-stats-status
+    else
+        move 16 to str-ptr
+
+        call "entete" using by content name surname str-ptr
+                            ws-stats-title ws-stats-page-number
+                            by reference ws-stats-header
+                                ws-stats-page-line
+
+        move ws-stats-header to f-stats-out
+        write f-stats-out
+
+        move ws-stats-page-line to f-stats-out
+        write f-stats-out
+
+        move spaces to f-stats-out
+        write f-stats-out
+
+        if ws-read-count > 0
+            compute ws-pct-converted rounded =
+                    ws-converted-count * 100 / ws-read-count
+            compute ws-pct-rejected rounded =
+                    ws-rejected-count * 100 / ws-read-count
+            compute ws-pct-range-rejected rounded =
+                    ws-range-rejected-count * 100 / ws-read-count
+        else
+            move zero to ws-pct-converted ws-pct-rejected
+                ws-pct-range-rejected
+        end-if
+
+        move spaces to f-stats-out
+        string
+            "records read.......: " delimited by size
+            ws-read-count           delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move ws-pct-converted to ws-pct-edt
+        move spaces to f-stats-out
+        string
+            "records converted..: " delimited by size
+            ws-converted-count      delimited by size
+            " (" delimited by size ws-pct-edt delimited by size
+            "%)" delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move ws-pct-rejected to ws-pct-edt
+        move spaces to f-stats-out
+        string
+            "records rejected...: " delimited by size
+            ws-rejected-count       delimited by size
+            " (" delimited by size ws-pct-edt delimited by size
+            "%)" delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move ws-pct-range-rejected to ws-pct-edt
+        move spaces to f-stats-out
+        string
+            "  out of range....: "  delimited by size
+            ws-range-rejected-count delimited by size
+            " (" delimited by size ws-pct-edt delimited by size
+            "%)" delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move spaces to f-stats-out
+        write f-stats-out
+
+        move spaces to f-stats-out
+        string
+            "celsius minimum....: " delimited by size
+            ws-celsius-min-edt      delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move spaces to f-stats-out
+        string
+            "celsius maximum....: " delimited by size
+            ws-celsius-max-edt      delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move spaces to f-stats-out
+        string
+            "celsius average....: " delimited by size
+            ws-celsius-avg-edt      delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        move spaces to f-stats-out
+        write f-stats-out
+
+        move spaces to f-stats-out
+        string
+            "header/trailer rec.: " delimited by size
+            ws-header-trailer-count delimited by size
+            into f-stats-out
+        end-string
+        write f-stats-out
+
+        close f-stats
+    end-if
+    .
+
+*>****************************************
+*> a checkpoint is only useful for
+*> resuming a run that didn't reach the
+*> end; once the run completes normally
+*> an empty checkpoint file avoids the
+*> next fresh run mistaking leftover
+*> position/statistics from this run as
+*> something to resume from
+*>****************************************
+
+write-checkpoint.
+
+    move ws-read-count           to ckpt-read-count
+    move ws-converted-count      to ckpt-converted-count
+    move ws-rejected-count       to ckpt-rejected-count
+    move ws-range-rejected-count to ckpt-range-rejected-count
+    move ws-celsius-sum          to ckpt-celsius-sum
+    move ws-celsius-min          to ckpt-celsius-min
+    move ws-celsius-max          to ckpt-celsius-max
+    move ws-first-record         to ckpt-first-record
+    move ws-header-trailer-count to ckpt-header-trailer-count
+    move ws-physical-read-count  to ckpt-physical-read-count
+    move ws-page-number          to ckpt-page-number
+
+    open output f-checkpoint
+    write f-checkpoint-rec
+    close f-checkpoint
+    .
+
+*>****************************************
+
+clear-checkpoint.
+
+    open output f-checkpoint
+    close f-checkpoint
+    .
+
+*>****************************************
+
+check-gon-write-status.
+
+    if ws-gon-status not = "00"
+        display "interro1: write error on " ws-gon-file
+            ", file status " ws-gon-status
+        move 8 to ws-return-code
+        set ws-is-fatal-error to true
+        set eof to true
+    end-if
     .
