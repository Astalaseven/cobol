@@ -9,12 +9,12 @@ working-storage section.
 01 identite.
     03 nom                  pic x(25).
     03 prenom               pic x(25).
-    
+
 01 today-date.
     03 today-year           pic x(4).
     03 today-month          pic x(2).
     03 today-day            pic x(2).
-    
+
 77 t-year                   pic x(4).
 77 t-month                  pic x(2).
 77 t-day                    pic x(2).
@@ -22,29 +22,63 @@ working-storage section.
 77 structure                pic X.
     88 accepted             value "o".
     88 no-struct            value "n".
-    
+
+77 ws-shop-name              pic x(30) value "ACME DATA CENTER".
+
+*>****************************************************
+*> the run-date on the banner used to be DD/MM/YYYY
+*> only; a downstream consumer that sorts or parses
+*> the banner wants ISO-8601 instead, so make the
+*> layout configurable the same ENTETE_DATE_SRC-style
+*> way: ENTETE_DATE_FMT of "ISO" gives YYYY-MM-DD,
+*> anything else (the default) keeps DD/MM/YYYY
+*>****************************************************
+
+77 ws-date-fmt               pic x(3)  value "DMY".
+    88 ws-date-fmt-iso                 value "ISO".
+77 ws-date-str               pic x(10).
+
 
 linkage section.
 
-77 ptr                      pic 99.
-77 surname                  pic x(25).
-77 name                     pic x(25).
+*>****************************************************
+*> ptr and the name fields used to be pic 99/x(25),
+*> which silently truncated (or overflowed the STRING
+*> pointer itself once the banner passed 99 characters)
+*> for anyone with a longer full name; widened so a
+*> long name still fits the banner
+*>****************************************************
+
+77 ptr                      pic 999.
+77 surname                  pic x(40).
+77 name                     pic x(40).
+77 ls-title                 pic x(40).
+77 ls-page-number           pic 9(4).
 77 header                   pic x(132).
-    
-procedure division using name surname ptr header.
+77 ls-page-line             pic x(132).
+
+procedure division using name surname ptr ls-title ls-page-number
+                          header ls-page-line.
 
 *>*****************************************************
 *> string with date from `function current-date(1:8)` *
-*> (or from `accept date` if structs are authorized   *
+*> (or from `accept date` if structs are authorized,   *
+*> driven by the ENTETE_DATE_SRC config flag: "o" for  *
+*> accept-date, "n" (the default) for current-date)    *
 *>*****************************************************
 
-*> by default structures are not authorized, let's change this
-*> set accepted to true
+accept structure from environment "ENTETE_DATE_SRC"
+    on exception continue
+end-accept
+
+if not accepted and not no-struct
+    set no-struct to true
+end-if
 
 if accepted then
 
     accept today-date from date YYYYMMDD
-    
+
     move today-year     to t-year
     move today-month    to t-month
     move today-day      to t-day
@@ -54,21 +88,60 @@ else
     move function current-date(1:4) to t-year
     move function current-date(5:2) to t-month
     move function current-date(7:2) to t-day
-    
+
+end-if
+
+accept ws-date-fmt from environment "ENTETE_DATE_FMT"
+    on exception continue
+end-accept
+
+if not ws-date-fmt-iso
+    move "DMY" to ws-date-fmt
 end-if
 
+move spaces to ws-date-str
+
+if ws-date-fmt-iso
+    string
+        t-year "-" t-month "-" t-day
+        into ws-date-str
+    end-string
+else
+    string
+        t-day "/" t-month "/" t-year
+        into ws-date-str
+    end-string
+end-if
+
+*>*****************************************************
+*> line 1 of the banner: shop name, report title and   *
+*> run date; line 2 carries the page number so the     *
+*> caller can write a fresh banner at every page break *
+*>*****************************************************
+
+move spaces to header
+
 string
-    surname     delimited by space
-    space       delimited by size
-    name        delimited by space
-    " on "
-    t-day
-    "/"
-    t-month
-    "/"
-    t-year      delimited by size
+    function trim(ws-shop-name) delimited by size
+    " - "                   delimited by size
+    function trim(ls-title) delimited by size
+    " - run by "            delimited by size
+    function trim(surname)  delimited by size
+    space                   delimited by size
+    function trim(name)     delimited by size
+    " on "                  delimited by size
+    function trim(ws-date-str) delimited by size
     into header with pointer ptr
     on overflow display "Error in string operation"
 end-string
 
+move spaces to ls-page-line
+
+string
+    "page "                 delimited by size
+    ls-page-number          delimited by size
+    into ls-page-line
+    on overflow display "Error in string operation"
+end-string
+
 goback.
