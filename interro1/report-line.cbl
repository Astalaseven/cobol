@@ -0,0 +1,53 @@
+identification division.
+
+program-id. report-line.
+
+*>*****************************************************
+*> general-purpose column-aligned report-line builder. *
+*> appends "label : value" to ls-line starting at      *
+*> ls-ptr, left-justifies the label in ls-label's own   *
+*> width and right-justifies value in ls-width columns, *
+*> then advances ls-ptr past a two-space column gap so  *
+*> the caller can chain several fields onto one line by *
+*> calling this repeatedly; grown out of string.cbl's    *
+*> old ad hoc STRING formatting demo.                   *
+*>*****************************************************
+
+data division.
+
+working-storage section.
+
+77 ws-value-edt      pic x(20).
+77 ws-gap            pic 99.
+
+linkage section.
+
+77 ls-label          pic x(20).
+77 ls-value          pic x(20).
+77 ls-width          pic 99.
+77 ls-line           pic x(132).
+77 ls-ptr            pic 999.
+
+procedure division using ls-label ls-value ls-width
+                          ls-line ls-ptr.
+
+move spaces to ws-value-edt
+
+if ls-width > 0 and ls-width <= 20
+    compute ws-gap = 21 - ls-width
+    move ls-value(1:ls-width)
+        to ws-value-edt(ws-gap:ls-width)
+else
+    move ls-value to ws-value-edt
+end-if
+
+string
+    function trim(ls-label) delimited by size
+    " : "                   delimited by size
+    ws-value-edt            delimited by size
+    "  "                    delimited by size
+    into ls-line with pointer ls-ptr
+    on overflow display "error in report-line string operation"
+end-string
+
+goback.
