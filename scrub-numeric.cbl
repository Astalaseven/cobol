@@ -0,0 +1,76 @@
+       identification division.
+       program-id. scrub-numeric.
+
+      *>****************************************************
+      *> general-purpose "strip anything NUMVAL can't use"  *
+      *> utility, grown out of the same need that led to    *
+      *> interro1's bad-record rejects and calc's            *
+      *> first/second-arg size-error checks: a stray         *
+      *> currency symbol, thousands comma or unit suffix     *
+      *> in a numeric field makes NUMVAL fail outright        *
+      *> rather than just ignoring the noise. this walks     *
+      *> ls-value and compacts it down to just its digits,   *
+      *> at most one leading sign and at most one decimal     *
+      *> point, dropping everything else instead of          *
+      *> replacing it with a blank that would still break     *
+      *> NUMVAL on a multi-token field                        *
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+       77 ws-in             pic x(30).
+       77 ws-len            pic 99.
+       77 ws-idx            pic 99.
+       77 ws-out            pic x(30).
+       77 ws-out-ptr        pic 99      value 1.
+       77 ws-char           pic x.
+       77 ws-seen-dot       pic x       value "0".
+           88 ws-seen-dot-yes           value "1".
+
+       linkage section.
+
+       77 ls-value          pic x(30).
+
+       procedure division using ls-value.
+
+      *>****************************************************
+      *> ls-value may arrive right-justified with leading
+      *> spaces (e.g. from a numeric-edited field moved in
+      *> as alphanumeric), so the scrub walks a left-
+      *> justified working copy rather than ls-value itself
+      *>****************************************************
+
+       move function trim(ls-value) to ws-in
+       compute ws-len = function length(function trim(ls-value))
+
+       move spaces to ws-out
+       move 1 to ws-out-ptr
+       move "0" to ws-seen-dot
+
+       perform varying ws-idx from 1 by 1 until ws-idx > ws-len
+           move ws-in(ws-idx:1) to ws-char
+
+           evaluate true
+               when ws-char >= "0" and ws-char <= "9"
+                   move ws-char to ws-out(ws-out-ptr:1)
+                   add 1 to ws-out-ptr
+
+               when (ws-char = "+" or ws-char = "-") and ws-idx = 1
+                   move ws-char to ws-out(ws-out-ptr:1)
+                   add 1 to ws-out-ptr
+
+               when ws-char = "." and not ws-seen-dot-yes
+                   move ws-char to ws-out(ws-out-ptr:1)
+                   add 1 to ws-out-ptr
+                   move "1" to ws-seen-dot
+
+               when other
+                   continue
+           end-evaluate
+       end-perform
+
+       move ws-out to ls-value
+
+       goback.
