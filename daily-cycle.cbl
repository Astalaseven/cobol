@@ -0,0 +1,59 @@
+       identification division.
+       program-id. daily-cycle.
+
+      *>****************************************************
+      *> nightly control job: runs the sensor conversion
+      *> (interro1), the day's arithmetic reconciliation
+      *> (calc, batch mode) and the fizzbuzz sequencing
+      *> utility as three steps of one run, the way a JCL
+      *> job stream would - except there is no job scheduler
+      *> here, so one CALLing COBOL program plays that role.
+      *> each step keeps using its own existing file-name/
+      *> argument conventions unchanged; this driver just
+      *> decides the running order and stops the cycle if a
+      *> step comes back with a critical RETURN-CODE. each
+      *> step sets RETURN-CODE on every exit path and returns
+      *> control with GOBACK rather than STOP RUN, so a fatal
+      *> condition in one step is reported back here instead
+      *> of tearing down the whole job.
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+       77 ws-step-rc               pic s9(9) value 0.
+
+       procedure division.
+
+       display "daily-cycle: step 1 - interro1 (degres/gon conversion)"
+       call "interro1"
+       move return-code to ws-step-rc
+       if ws-step-rc >= 8
+           display "daily-cycle: interro1 step failed, rc=" ws-step-rc
+           move ws-step-rc to return-code
+           stop run
+       end-if
+
+       display "daily-cycle: step 2 - calc (batch reconciliation)"
+       call "calc"
+       move return-code to ws-step-rc
+       if ws-step-rc >= 8
+           display "daily-cycle: calc step failed, rc=" ws-step-rc
+           move ws-step-rc to return-code
+           stop run
+       end-if
+
+       display "daily-cycle: step 3 - fizzbuzz sequencing"
+       call "fizzbuzz-main"
+       move return-code to ws-step-rc
+       if ws-step-rc >= 8
+           display "daily-cycle: fizzbuzz step failed, rc=" ws-step-rc
+           move ws-step-rc to return-code
+           stop run
+       end-if
+
+       display "daily-cycle: complete"
+       move zero to return-code
+
+       goback.
