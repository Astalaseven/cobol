@@ -0,0 +1,55 @@
+       identification division.
+       program-id. mask-account.
+
+      *>****************************************************
+      *> PII-masking utility grown out of inspect-          *
+      *> replacing.cbl's demo patterns: replaces every      *
+      *> character of ls-value ahead of its trailing         *
+      *> ls-keep characters with "*", so account-           *
+      *> identifying data can be scrubbed before it is      *
+      *> displayed or printed. ls-keep defaults to 4 when   *
+      *> omitted or zero, matching the usual "last 4        *
+      *> digits" convention                                 *
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+       77 ws-len            pic 99.
+       77 ws-keep           pic 9    value 4.
+
+      *>****************************************************
+      *> ls-value can arrive right-justified (a numeric-
+      *> edited field moved into a pic x(30) working field
+      *> keeps its own leading padding), so the tail must be
+      *> taken and the mask applied against a left-justified
+      *> copy - indexing ws-len straight into the untrimmed
+      *> ls-value would land in that leading padding instead
+      *> of the trailing digits
+      *>****************************************************
+
+       77 ws-trimmed        pic x(30).
+
+       linkage section.
+
+       77 ls-value          pic x(30).
+       77 ls-keep           pic 9.
+
+       procedure division using ls-value optional ls-keep.
+
+       if ls-keep is omitted or ls-keep = 0
+           move 4 to ws-keep
+       else
+           move ls-keep to ws-keep
+       end-if
+
+       move function trim(ls-value) to ws-trimmed
+       compute ws-len = function length(function trim(ls-value))
+
+       if ws-len > ws-keep
+           move all "*" to ws-trimmed(1:ws-len - ws-keep)
+           move ws-trimmed to ls-value
+       end-if
+
+       goback.
