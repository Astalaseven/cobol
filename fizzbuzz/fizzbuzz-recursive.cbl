@@ -2,67 +2,227 @@
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        program-id. fizzbuzz-recursive is recursive.
 
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select sequence-out assign to dynamic ws-sequence-file
+               organization line sequential
+               file status is ws-sequence-status.
+
        data division.
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
+       file section.
+
+       fd sequence-out.
+       01 sequence-out-rec  pic x(8).
+
        working-storage section.
 
        01 ct           pic 999.
-       01 fz           pic 9       value 1.
-       01 bz           pic 9       value 1.
-       01 nb-recur     pic 999.
+       01 fz           pic 99      value 1.
+       01 bz           pic 99      value 1.
+       01 nb-recur     pic 999999.
+
+       01 ws-div1      pic 99      value 3.
+       01 ws-div2      pic 99      value 5.
+
+      *>-------------------------------------------------
+      *> 500 was a safe depth for the old pic 999 nb, but
+      *> left this way it now rejects fizzbuzz-main's own
+      *> default nb outright once nb/nb-recur were widened
+      *> to pic 999999 - and this runtime's native call
+      *> stack genuinely cannot sustain recursion anywhere
+      *> near that range (tens of thousands of activations
+      *> segfault rather than abort cleanly), so the cap
+      *> can't simply be raised to match. make it
+      *> configurable, req009-style, instead, with a
+      *> conservative default comfortably clear of the
+      *> observed crash range
+      *>-------------------------------------------------
+
+       01 ws-max-depth     pic 9(6)    value 2000.
+       01 ws-max-depth-raw pic x(6).
 
        01 fizzbuzz.
            03 fizz     pic x(4)    value "Fizz".
            03 buzz     pic x(4)    value "Buzz".
 
+      *>-------------------------------------------------
+      *> classic persists its generated sequence to a file
+      *> (the original classic/recursive comparison was
+      *> output-by-eye only); give recursive the same per-
+      *> line file so the two can be reconciled line-by-
+      *> line instead of just timed against each other.
+      *> fz/bz/ws-div1/ws-div2 above are already shared
+      *> WORKING-STORAGE across the whole recursion tree,
+      *> but there is no single activation that is "open
+      *> for the whole run" the way fizzbuzz-classic's
+      *> mainline is, so each line is appended with its
+      *> own OPEN EXTEND/WRITE/CLOSE instead of one open
+      *> kept across the recursion - the same journal-
+      *> style idiom already used by fizzbuzz-main's
+      *> timing log
+      *>-------------------------------------------------
+
+       01 ws-sequence-file    pic x(80)
+                               value "fizzbuzz-recursive-sequence.log".
+       01 ws-sequence-status  pic xx.
+       01 ws-seq-line         pic x(8).
+
        linkage section.
 
-       01 nb           pic 999.
+       01 nb           pic 999999.
+       01 ls-div1      pic 99.
+       01 ls-div2      pic 99.
+       01 ls-label1    pic x(4).
+       01 ls-label2    pic x(4).
 
       *>-----------------------------------
-       procedure division using nb.
+       procedure division using nb optional ls-div1 optional ls-div2
+                          optional ls-label1 optional ls-label2.
+
+      *>-------------------------------------------------
+      *> same configurable-rule change as fizzbuzz-classic;
+      *> fz/bz/ws-div1/ws-div2 are WORKING-STORAGE so they
+      *> stay shared across the whole recursion tree
+      *> the way this program already relies on - only the
+      *> outermost activation's linkage values matter, since
+      *> every deeper call omits them
+      *>-------------------------------------------------
+
+           if ls-div1 not omitted and ls-div1 > 0
+               move ls-div1 to ws-div1
+           end-if
+           if ls-div2 not omitted and ls-div2 > 0
+               move ls-div2 to ws-div2
+           end-if
+           if ls-label1 not omitted and ls-label1 not = spaces
+               move ls-label1 to fizz
+           end-if
+           if ls-label2 not omitted and ls-label2 not = spaces
+               move ls-label2 to buzz
+           end-if
+
+           accept ws-sequence-file from environment
+                   "FIZZBUZZ_RECUR_SEQ_OUT"
+               on exception continue
+           end-accept
+           if ws-sequence-file = spaces
+               move "fizzbuzz-recursive-sequence.log"
+                   to ws-sequence-file
+           end-if
+
+           move spaces to ws-max-depth-raw
+           accept ws-max-depth-raw from environment
+                   "FIZZBUZZ_MAX_DEPTH"
+               on exception continue
+           end-accept
+           if ws-max-depth-raw not = spaces
+               compute ws-max-depth = function numval(ws-max-depth-raw)
+                   on size error continue
+               end-compute
+           end-if
 
            if nb = 0 then
                goback
            end-if
-       
+
+      *>-------------------------------------------------
+      *> the only safety net used to be a generic "on size
+      *> error" once the recursion was already hundreds of
+      *> levels deep; check the depth up front instead so a
+      *> runaway nb aborts cleanly with a clear message
+      *> rather than an obscure size-error display or an
+      *> uncontrolled stack failure
+      *>-------------------------------------------------
+
+           if nb > ws-max-depth
+               display "fizzbuzz-recursive: nb " nb
+                   " exceeds max recursion depth "
+                   ws-max-depth ", aborting"
+               goback
+           end-if
+
            compute nb-recur = nb - 1
                on size error display "error while subtracting nb"
            end-compute
 
+      *>-------------------------------------------------
+      *> ws-div1/ws-div2/fizz/buzz are WORKING-STORAGE, so
+      *> they already stay set for every deeper activation
+      *> without needing to be passed again here
+      *>-------------------------------------------------
+
            call "fizzbuzz-recursive" using by content nb-recur
 
-           if fz = 3 then
-                if bz = 5 then
+           if fz = ws-div1 then
+                if bz = ws-div2 then
 
                     display fizzbuzz
+                    move fizzbuzz to ws-seq-line
                     compute bz = 0
 
                 else
 
                     display fizz
+                    move fizz to ws-seq-line
 
                 end-if
 
                 compute fz = 0
 
            else
-               if bz = 5 then
+               if bz = ws-div2 then
 
                    display buzz
+                   move buzz to ws-seq-line
                    compute bz = 0
 
                else
 
                    display nb
+                   move nb to ws-seq-line
 
                end-if
 
            end-if
 
+           perform write-sequence-line
+
            add 1 to fz bz
                on size error display "error while adding 1 to fz bz"
            end-add
 
            goback.
+
+
+      *>-------------------------------------------------
+      *> same soft-error-and-continue write pattern as
+      *> fizzbuzz-classic; OPEN EXTEND/WRITE/CLOSE on every
+      *> line rather than one open kept across the whole
+      *> recursion tree, since WORKING-STORAGE here has no
+      *> single activation that stays "in scope" for the
+      *> full run
+      *>-------------------------------------------------
+
+       write-sequence-line.
+
+           open extend sequence-out
+
+           if ws-sequence-status = "35"
+               open output sequence-out
+           end-if
+
+           write sequence-out-rec from ws-seq-line
+
+           if ws-sequence-status not = "00"
+               display "fizzbuzz-recursive: write error on "
+                   ws-sequence-file ", file status "
+                   ws-sequence-status
+           end-if
+
+           close sequence-out
+           .
