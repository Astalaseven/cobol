@@ -2,19 +2,338 @@
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        program-id. fizzbuzz-main.
 
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select timing-log assign to "fizzbuzz-timing.log"
+               organization line sequential
+               file status is ws-timing-log-status.
+           select classic-seq assign to dynamic ws-classic-seq-file
+               organization line sequential
+               file status is ws-classic-seq-status.
+           select recur-seq   assign to dynamic ws-recur-seq-file
+               organization line sequential
+               file status is ws-recur-seq-status.
+           select diff-report assign to dynamic ws-diff-report-file
+               organization line sequential
+               file status is ws-diff-report-status.
+
        data division.
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
+       file section.
+
+       fd timing-log.
+       01 timing-log-rec       pic x(80).
+
+       fd classic-seq.
+       01 classic-seq-rec      pic x(8).
+
+       fd recur-seq.
+       01 recur-seq-rec        pic x(8).
+
+       fd diff-report.
+       01 diff-report-rec      pic x(80).
+
        working-storage section.
 
-       01 nb           pic 999999     value 100000.
+      *>-------------------------------------------------
+      *> nb feeds both fizzbuzz-classic and fizzbuzz-
+      *> recursive with the same value so their sequences
+      *> can be reconciled line-for-line; recursive's own
+      *> call-stack depth guard (fizzbuzz-recursive.cbl's
+      *> ws-max-depth) defaults to a far smaller ceiling
+      *> than classic can happily run all day, so the
+      *> default here has to stay within what recursive can
+      *> actually sustain, not just what classic can - an
+      *> operator who wants a bigger one-off run can still
+      *> pass nb on the command line
+      *>-------------------------------------------------
+
+       01 nb           pic 999999     value 1000.
+
+       01 ws-nb-arg    pic x(6).
+
+       01 ws-timing-log-status pic xx.
+
+      *>-------------------------------------------------
+      *> classic's and recursive's sequence files are
+      *> compared line-by-line once both runs finish, so
+      *> the same drift an operator used to have to spot
+      *> by eye (or not at all) shows up as a line count
+      *> and a file of mismatches
+      *>-------------------------------------------------
+
+       01 ws-classic-seq-file   pic x(80)
+                                 value "fizzbuzz-sequence.log".
+       01 ws-classic-seq-status pic xx.
+       01 ws-recur-seq-file     pic x(80)
+                                 value
+                                     "fizzbuzz-recursive-sequence.log".
+       01 ws-recur-seq-status   pic xx.
+       01 ws-diff-report-file   pic x(80)
+                                 value "fizzbuzz-diff-report.log".
+       01 ws-diff-report-status pic xx.
+
+       01 ws-classic-line       pic x(8).
+       01 ws-classic-eof        pic x     value "0".
+           88 ws-classic-at-end           value "1".
+       01 ws-recur-line         pic x(8).
+       01 ws-recur-eof          pic x     value "0".
+           88 ws-recur-at-end             value "1".
+
+       01 ws-compare-line-num   pic 9(6)  value 0.
+       01 ws-mismatch-count     pic 9(6)  value 0.
+       01 ws-diff-line          pic x(80).
+
+       01 ws-time.
+           03 ws-time-hh        pic 99.
+           03 ws-time-mm        pic 99.
+           03 ws-time-ss        pic 99.
+           03 ws-time-cc        pic 99.
+
+       01 ws-time-cs            pic 9(9).
+       01 ws-start-cs           pic 9(9).
+       01 ws-end-cs             pic 9(9).
+       01 ws-elapsed-cs         pic 9(9).
+       01 ws-elapsed-edt        pic z(8)9.
+       01 ws-timing-label       pic x(20).
+       01 ws-timing-line        pic x(80).
+
+      *>-------------------------------------------------
+      *> a caller such as daily-cycle judges this step by
+      *> RETURN-CODE the same way it judges calc's; a
+      *> reconciliation file that could not be opened is
+      *> a warning (the classic/recursive runs themselves
+      *> still completed), so it is reported as a 4, not
+      *> treated as fatal to the rest of the job
+      *>-------------------------------------------------
+
+       01 ws-return-code        pic 9     value 0.
 
       *>-----------------------------------
        procedure division.
 
+      *>-------------------------------------------------
+      *> nb used to be hardcoded so a classic-vs-recursive
+      *> timing rerun at a different volume meant a
+      *> recompile; take it from the command line instead,
+      *> keeping 100000 as the default when omitted
+      *>-------------------------------------------------
+
+           accept ws-nb-arg from argument-value
+           if ws-nb-arg not = spaces and ws-nb-arg not = low-values
+               move function numval(ws-nb-arg) to nb
+           end-if
+
+      *>-------------------------------------------------
+      *> the classic-vs-recursive comparison used to be a
+      *> manual `time ./fizzbuzz-main` capture pasted into
+      *> a comment; ACCEPT FROM TIME around each CALL now
+      *> logs both elapsed times automatically so a
+      *> regression shows up in the job log
+      *>-------------------------------------------------
+
+           accept ws-time from time
+           perform time-to-centis
+           move ws-time-cs to ws-start-cs
            call "fizzbuzz-classic" using by content nb
-           *> ./fizzbuzz-main  0,38s user 1,22s system 50% cpu 3,170 total
+           accept ws-time from time
+           perform time-to-centis
+           move ws-time-cs to ws-end-cs
+           move "fizzbuzz-classic" to ws-timing-label
+           perform log-elapsed-time
+
+      *>-------------------------------------------------
+      *> fizzbuzz-recursive appends one line at a time
+      *> (OPEN EXTEND) rather than holding the file open
+      *> for its whole run, so a leftover file from a
+      *> prior run has to be truncated here first or this
+      *> run's lines would just pile up after them
+      *>-------------------------------------------------
+
+           perform truncate-recur-seq-file
+
+           accept ws-time from time
+           perform time-to-centis
+           move ws-time-cs to ws-start-cs
            call "fizzbuzz-recursive" using by content nb
-           *> ./fizzbuzz-main  0,00s user 0,01s system 54% cpu 0,015 total
+           accept ws-time from time
+           perform time-to-centis
+           move ws-time-cs to ws-end-cs
+           move "fizzbuzz-recursive" to ws-timing-label
+           perform log-elapsed-time
+
+           perform reconcile-sequences
+
+           move ws-return-code to return-code
 
            goback.
+
+
+      *>*****************************************************
+      *> converts the last ACCEPT FROM TIME into a total     *
+      *> centisecond count for elapsed-time arithmetic; not  *
+      *> midnight-safe, which is fine for a same-run timing  *
+      *> comparison                                          *
+      *>*****************************************************
+
+       time-to-centis.
+
+           compute ws-time-cs =
+               ((ws-time-hh * 60 + ws-time-mm) * 60 + ws-time-ss) * 100
+               + ws-time-cc
+           .
+
+
+       log-elapsed-time.
+
+           compute ws-elapsed-cs = ws-end-cs - ws-start-cs
+
+           move ws-elapsed-cs to ws-elapsed-edt
+
+           move spaces to ws-timing-line
+           string
+               function trim(ws-timing-label) delimited by size
+               " nb="                  delimited by size
+               nb                      delimited by size
+               " elapsed(cs)="         delimited by size
+               ws-elapsed-edt          delimited by size
+               into ws-timing-line
+           end-string
+
+           open extend timing-log
+
+           if ws-timing-log-status = "35"
+               open output timing-log
+           end-if
+
+           write timing-log-rec from ws-timing-line
+           close timing-log
+           .
+
+
+      *>-------------------------------------------------
+
+       truncate-recur-seq-file.
+
+           accept ws-recur-seq-file from environment
+                   "FIZZBUZZ_RECUR_SEQ_OUT"
+               on exception continue
+           end-accept
+           if ws-recur-seq-file = spaces
+               move "fizzbuzz-recursive-sequence.log"
+                   to ws-recur-seq-file
+           end-if
+
+           open output recur-seq
+           close recur-seq
+           .
+
+
+      *>-------------------------------------------------
+      *> compares the classic and recursive sequence
+      *> files line by line; any position where the two
+      *> disagree, or where one file is longer than the
+      *> other, goes into the diff report instead of
+      *> trusting the timing comparison alone to notice a
+      *> logic drift between the two implementations
+      *>-------------------------------------------------
+
+       reconcile-sequences.
+
+           accept ws-classic-seq-file from environment
+                   "FIZZBUZZ_SEQ_OUT"
+               on exception continue
+           end-accept
+           if ws-classic-seq-file = spaces
+               move "fizzbuzz-sequence.log" to ws-classic-seq-file
+           end-if
+
+           accept ws-diff-report-file from environment
+                   "FIZZBUZZ_DIFF_REPORT"
+               on exception continue
+           end-accept
+           if ws-diff-report-file = spaces
+               move "fizzbuzz-diff-report.log" to ws-diff-report-file
+           end-if
+
+           move zero to ws-compare-line-num
+           move zero to ws-mismatch-count
+           move "0" to ws-classic-eof
+           move "0" to ws-recur-eof
+
+           open input classic-seq
+           open input recur-seq
+           open output diff-report
+
+           if ws-classic-seq-status not = "00"
+               display "fizzbuzz-main: cannot open " ws-classic-seq-file
+                   " for reconciliation, file status "
+                   ws-classic-seq-status
+               move 4 to ws-return-code
+           else
+               if ws-recur-seq-status not = "00"
+                   display "fizzbuzz-main: cannot open "
+                       ws-recur-seq-file " for reconciliation, "
+                       "file status " ws-recur-seq-status
+                   move 4 to ws-return-code
+               else
+                   perform compare-one-line
+                       until ws-classic-at-end and ws-recur-at-end
+
+                   display "fizzbuzz-main: reconciled "
+                       ws-compare-line-num " line(s), "
+                       ws-mismatch-count " mismatch(es)"
+
+                   if ws-mismatch-count > 0
+                       move 4 to ws-return-code
+                   end-if
+               end-if
+           end-if
+
+           close classic-seq recur-seq diff-report
+           .
+
+
+      *>-------------------------------------------------
+
+       compare-one-line.
+
+           read classic-seq into ws-classic-line
+               at end
+                   set ws-classic-at-end to true
+                   move spaces to ws-classic-line
+           end-read
+
+           read recur-seq into ws-recur-line
+               at end
+                   set ws-recur-at-end to true
+                   move spaces to ws-recur-line
+           end-read
+
+           if not ws-classic-at-end or not ws-recur-at-end
+               add 1 to ws-compare-line-num
+
+               if ws-classic-line not = ws-recur-line
+                   add 1 to ws-mismatch-count
+
+                   move spaces to ws-diff-line
+                   string
+                       "line "                     delimited by size
+                       ws-compare-line-num          delimited by size
+                       ": classic="                 delimited by size
+                       function trim(ws-classic-line)
+                                                     delimited by size
+                       " recursive="                delimited by size
+                       function trim(ws-recur-line)
+                                                     delimited by size
+                       into ws-diff-line
+                   end-string
+
+                   write diff-report-rec from ws-diff-line
+               end-if
+           end-if
+           .
