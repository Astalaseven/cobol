@@ -2,58 +2,145 @@
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        program-id. fizzbuzz-classic.
 
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select sequence-out assign to dynamic ws-sequence-file
+               organization line sequential
+               file status is ws-sequence-status.
+
        data division.
       *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 
+       file section.
+
+       fd sequence-out.
+       01 sequence-out-rec  pic x(8).
+
        working-storage section.
 
-       01 ct           pic 999.
+       01 ct           pic 999999.
        01 fz           pic 999     value 1.
        01 bz           pic 999     value 1.
 
+       01 ws-div1      pic 99      value 3.
+       01 ws-div2      pic 99      value 5.
+
        01 fizzbuzz.
            03 fizz     pic x(4)    value "Fizz".
            03 buzz     pic x(4)    value "Buzz".
 
+      *>-------------------------------------------------
+      *> the generated sequence used to go to the console
+      *> only; persist it to a file too, DEGRES/GON-style
+      *> configurable file name, so a downstream job can
+      *> read the run back without scraping console output
+      *>-------------------------------------------------
+
+       01 ws-sequence-file    pic x(80)
+                               value "fizzbuzz-sequence.log".
+       01 ws-sequence-status  pic xx.
+       01 ws-seq-line         pic x(8).
+
        linkage section.
 
-       01 nb           pic 999.
+       01 nb           pic 999999.
+       01 ls-div1      pic 99.
+       01 ls-div2      pic 99.
+       01 ls-label1    pic x(4).
+       01 ls-label2    pic x(4).
 
       *>-----------------------------------
-       procedure division using nb.
+       procedure division using nb optional ls-div1 optional ls-div2
+                          optional ls-label1 optional ls-label2.
+
+      *>-------------------------------------------------
+      *> the 3/5 Fizz/Buzz rule used to be hardcoded; take
+      *> it from the caller instead so the same modulus-
+      *> sequencing logic can be reused for other periodic-
+      *> flagging rules (e.g. every 4th/6th record)
+      *>-------------------------------------------------
+
+           if ls-div1 not omitted and ls-div1 > 0
+               move ls-div1 to ws-div1
+           end-if
+           if ls-div2 not omitted and ls-div2 > 0
+               move ls-div2 to ws-div2
+           end-if
+           if ls-label1 not omitted and ls-label1 not = spaces
+               move ls-label1 to fizz
+           end-if
+           if ls-label2 not omitted and ls-label2 not = spaces
+               move ls-label2 to buzz
+           end-if
+
+           accept ws-sequence-file from environment "FIZZBUZZ_SEQ_OUT"
+               on exception continue
+           end-accept
+           if ws-sequence-file = spaces
+               move "fizzbuzz-sequence.log" to ws-sequence-file
+           end-if
+
+           open output sequence-out
 
            perform varying ct from 1 by 1 until ct > nb
 
-               if fz = 3 then
-                    if bz = 5 then
+               if fz = ws-div1 then
+                    if bz = ws-div2 then
 
-                        display fizzbuzz
+                        move fizzbuzz to ws-seq-line
                         compute bz = 0
 
                     else
 
-                        display fizz
+                        move fizz to ws-seq-line
 
                     end-if
 
                     compute fz = 0
 
                else
-                   if bz = 5 then
+                   if bz = ws-div2 then
 
-                        display buzz
+                        move buzz to ws-seq-line
                         compute bz = 0
 
                    else
 
-                        display ct
+                        move ct to ws-seq-line
 
                    end-if
 
                end-if
 
+               display ws-seq-line
+               perform write-sequence-line
+
                add 1 to fz bz
 
            end-perform
 
+           close sequence-out
+
            goback.
+
+
+      *>-------------------------------------------------
+      *> hard I/O errors here would be surprising (a fresh
+      *> LINE SEQUENTIAL output file), so this just reports
+      *> and lets the run continue rather than aborting a
+      *> demo/utility program mid-sequence
+      *>-------------------------------------------------
+
+       write-sequence-line.
+
+           write sequence-out-rec from ws-seq-line
+
+           if ws-sequence-status not = "00"
+               display "fizzbuzz-classic: write error on "
+                   ws-sequence-file ", file status "
+                   ws-sequence-status
+           end-if
+           .
