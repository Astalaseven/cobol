@@ -0,0 +1,210 @@
+       identification division.
+      *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       program-id. fizzbuzz-file.
+
+       environment division.
+
+       input-output section.
+
+       file-control.
+           select sequence-in assign to dynamic ws-file-in
+               organization line sequential
+               file status is ws-file-in-status.
+           select sequence-out assign to dynamic ws-file-out
+               organization line sequential
+               file status is ws-file-out-status.
+
+       data division.
+      *>-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+
+       file section.
+
+       fd sequence-in.
+       01 sequence-in-rec   pic x(10).
+
+       fd sequence-out.
+       01 sequence-out-rec  pic x(8).
+
+       working-storage section.
+
+       01 ws-div1      pic 99      value 3.
+       01 ws-div2      pic 99      value 5.
+
+       01 fizzbuzz.
+           03 fizz     pic x(4)    value "Fizz".
+           03 buzz     pic x(4)    value "Buzz".
+
+      *>-------------------------------------------------
+      *> the classic/recursive routines both generate
+      *> their own 1..nb sequence; this one classifies
+      *> whatever values are already sitting in a file
+      *> instead, so an upstream job's output can be run
+      *> through the same Fizz/Buzz rule without first
+      *> being turned back into a counted sequence
+      *>-------------------------------------------------
+
+       01 ws-file-in           pic x(80)
+                               value "fizzbuzz-file-in.log".
+       01 ws-file-in-status    pic xx.
+       01 ws-file-out          pic x(80)
+                               value "fizzbuzz-file-out.log".
+       01 ws-file-out-status   pic xx.
+
+       01 ws-value             pic 9(6).
+       01 ws-value-raw         pic x(10).
+       01 ws-value-len         pic 99      value 0.
+       01 ws-value-valid       pic x       value "0".
+           88 ws-value-valid-yes           value "1".
+       01 ws-seq-line          pic x(8).
+       01 ws-read-count        pic 9(6)    value 0.
+       01 ws-skip-count        pic 9(6)    value 0.
+
+       linkage section.
+
+       01 ls-div1      pic 99.
+       01 ls-div2      pic 99.
+       01 ls-label1    pic x(4).
+       01 ls-label2    pic x(4).
+
+      *>-----------------------------------
+       procedure division using optional ls-div1 optional ls-div2
+                          optional ls-label1 optional ls-label2.
+
+      *>-------------------------------------------------
+      *> same configurable-rule convention as fizzbuzz-
+      *> classic/recursive
+      *>-------------------------------------------------
+
+           if ls-div1 not omitted and ls-div1 > 0
+               move ls-div1 to ws-div1
+           end-if
+           if ls-div2 not omitted and ls-div2 > 0
+               move ls-div2 to ws-div2
+           end-if
+           if ls-label1 not omitted and ls-label1 not = spaces
+               move ls-label1 to fizz
+           end-if
+           if ls-label2 not omitted and ls-label2 not = spaces
+               move ls-label2 to buzz
+           end-if
+
+           accept ws-file-in from environment "FIZZBUZZ_FILE_IN"
+               on exception continue
+           end-accept
+           if ws-file-in = spaces
+               move "fizzbuzz-file-in.log" to ws-file-in
+           end-if
+
+           accept ws-file-out from environment "FIZZBUZZ_FILE_OUT"
+               on exception continue
+           end-accept
+           if ws-file-out = spaces
+               move "fizzbuzz-file-out.log" to ws-file-out
+           end-if
+
+           open input sequence-in
+
+           if ws-file-in-status not = "00"
+               display "fizzbuzz-file: cannot open " ws-file-in
+                   ", file status " ws-file-in-status
+               stop run
+           end-if
+
+           open output sequence-out
+
+           if ws-file-out-status not = "00"
+               display "fizzbuzz-file: cannot open " ws-file-out
+                   ", file status " ws-file-out-status
+               stop run
+           end-if
+
+           read sequence-in
+               at end continue
+           end-read
+
+           perform until ws-file-in-status = "10"
+               perform classify-one-value
+               read sequence-in
+                   at end continue
+               end-read
+           end-perform
+
+           close sequence-in sequence-out
+
+           display "fizzbuzz-file: " ws-read-count
+               " value(s) read, " ws-skip-count " skipped"
+
+           goback.
+
+
+      *>-------------------------------------------------
+      *> a line that doesn't parse as a number is skipped
+      *> rather than aborting the whole run - the rest of
+      *> the file is still worth classifying
+      *>-------------------------------------------------
+
+      *>-------------------------------------------------
+      *> numval does not raise a size error on non-numeric
+      *> text (it just returns zero), so a line's validity
+      *> has to be checked up front with a class condition
+      *> on its trimmed content rather than trusting numval
+      *> to reject garbage on its own
+      *>-------------------------------------------------
+
+       classify-one-value.
+
+           move "0" to ws-value-valid
+           move function trim(sequence-in-rec) to ws-value-raw
+           move function length(function trim(sequence-in-rec))
+               to ws-value-len
+
+           if ws-value-len > 0
+               and ws-value-raw(1:ws-value-len) is numeric
+               set ws-value-valid-yes to true
+               compute ws-value = function numval(ws-value-raw)
+                   on size error
+                       move "0" to ws-value-valid
+               end-compute
+           end-if
+
+           if not ws-value-valid-yes
+               add 1 to ws-skip-count
+           else
+               add 1 to ws-read-count
+
+               if function mod(ws-value, ws-div1) = 0
+                   if function mod(ws-value, ws-div2) = 0
+                       move fizzbuzz to ws-seq-line
+                   else
+                       move fizz to ws-seq-line
+                   end-if
+               else
+                   if function mod(ws-value, ws-div2) = 0
+                       move buzz to ws-seq-line
+                   else
+                       move ws-value to ws-seq-line
+                   end-if
+               end-if
+
+               display ws-seq-line
+               perform write-sequence-line
+           end-if
+           .
+
+
+      *>-------------------------------------------------
+      *> hard I/O errors here would be surprising (a fresh
+      *> LINE SEQUENTIAL output file), so this just reports
+      *> and lets the run continue, same as fizzbuzz-classic
+      *>-------------------------------------------------
+
+       write-sequence-line.
+
+           write sequence-out-rec from ws-seq-line
+
+           if ws-file-out-status not = "00"
+               display "fizzbuzz-file: write error on "
+                   ws-file-out ", file status "
+                   ws-file-out-status
+           end-if
+           .
