@@ -0,0 +1,18 @@
+      *>****************************************************
+      *> shared layout for a human-readable "yyyy-mm-dd     *
+      *> hh:mm:ss" timestamp, built from date/time + moved  *
+      *> into the ws-ts-* fields before logging/journalling *
+      *>****************************************************
+
+       01 ws-timestamp-edt.
+           03 ws-ts-year           pic 9(4).
+           03 filler               pic x value "-".
+           03 ws-ts-month          pic 9(2).
+           03 filler               pic x value "-".
+           03 ws-ts-day            pic 9(2).
+           03 filler               pic x value " ".
+           03 ws-ts-hour           pic 9(2).
+           03 filler               pic x value ":".
+           03 ws-ts-min            pic 9(2).
+           03 filler               pic x value ":".
+           03 ws-ts-sec            pic 9(2).
