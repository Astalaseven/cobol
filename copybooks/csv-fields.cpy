@@ -0,0 +1,17 @@
+      *>****************************************************
+      *> shared layout for the csv-parse subroutine: up to  *
+      *> 10 recovered fields plus the delimiter/length that *
+      *> preceded each one, mirroring what UNSTRING itself  *
+      *> reports per field (delimiter in / count in).       *
+      *> csv-field-len has to be wide enough for the widest  *
+      *> source record csv-parse can take (pic x(200)), not  *
+      *> just the pic x(30) a field gets stored into - COUNT *
+      *> IN reports the full match length even when it is    *
+      *> wider than the receiving field, and a 2-digit count *
+      *> would wrap silently on anything over 99 instead of   *
+      *> flagging the oversized field                        *
+      *>****************************************************
+
+       01 csv-parsed.
+           03 csv-field       occurs 10  pic x(30).
+           03 csv-field-len   occurs 10  pic 999.
