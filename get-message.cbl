@@ -0,0 +1,143 @@
+       identification division.
+       program-id. get-message.
+
+      *>****************************************************
+      *> calc-engine/calc.cbl/error-handler's diagnostic
+      *> text used to be hardcoded in English only; this
+      *> centralizes it behind a numeric code the same way
+      *> error-handler's own classification table keys off
+      *> ls-error-code, so a site running in French gets the
+      *> same codes back in its own language instead of a
+      *> mixed-language log. SITE_LANG is resolved the same
+      *> DEGRES/GON-style way as calc.cbl's other env vars;
+      *> EN is the fallback when it is missing or unknown
+      *>****************************************************
+
+       data division.
+
+       working-storage section.
+
+       77 ws-lang          pic x(2)    value "EN".
+           88 ws-lang-is-fr             value "FR".
+
+       linkage section.
+
+       77 ls-code          pic 9(3).
+       77 ls-message       pic x(80).
+
+       procedure division using ls-code ls-message.
+
+           move "EN" to ws-lang
+           accept ws-lang from environment "SITE_LANG"
+               on exception continue
+           end-accept
+           move function upper-case(ws-lang) to ws-lang
+           if not ws-lang-is-fr
+               move "EN" to ws-lang
+           end-if
+
+           move spaces to ls-message
+
+           evaluate ls-code
+
+               when 101
+                   if ws-lang-is-fr
+                       move "premier argument illisible (trop grand ?)"
+                           to ls-message
+                   else
+                       move "first arg cannot be processed (too big?)"
+                           to ls-message
+                   end-if
+
+               when 102
+                   if ws-lang-is-fr
+                       move "second argument illisible (trop grand ?)"
+                           to ls-message
+                   else
+                       move "second arg cannot be processed (too big?)"
+                           to ls-message
+                   end-if
+
+               when 201
+                   if ws-lang-is-fr
+                       move "erreur lors de l'addition" to ls-message
+                   else
+                       move "error during addition" to ls-message
+                   end-if
+
+               when 202
+                   if ws-lang-is-fr
+                       move "erreur lors de la soustraction"
+                           to ls-message
+                   else
+                       move "error during subtraction" to ls-message
+                   end-if
+
+               when 203
+                   if ws-lang-is-fr
+                       move "erreur lors de la multiplication"
+                           to ls-message
+                   else
+                       move "error during multiplication" to ls-message
+                   end-if
+
+               when 204
+                   if ws-lang-is-fr
+                       move "erreur lors de la division" to ls-message
+                   else
+                       move "error during division" to ls-message
+                   end-if
+
+               when 205
+                   if ws-lang-is-fr
+                       move "erreur lors du modulo" to ls-message
+                   else
+                       move "error during modulo" to ls-message
+                   end-if
+
+               when 206
+                   if ws-lang-is-fr
+                       move "erreur lors de l'exponentiation"
+                           to ls-message
+                   else
+                       move "error during exponentiation" to ls-message
+                   end-if
+
+               when 207
+                   if ws-lang-is-fr
+                       move "erreur lors de la division entiere"
+                           to ls-message
+                   else
+                       move "error during integer division"
+                           to ls-message
+                   end-if
+
+               when 301
+                   if ws-lang-is-fr
+                       move "operateur inconnu, desole" to ls-message
+                   else
+                       move "sorry, unknown operator" to ls-message
+                   end-if
+
+               when 900
+                   if ws-lang-is-fr
+                       move "usage : calc <nombre1> <op> <nombre2>"
+                           to ls-message
+                   else
+                       move "usage: calc <num1> <op> <num2>"
+                           to ls-message
+                   end-if
+
+               when 901
+                   if ws-lang-is-fr
+                       move "fin du programme." to ls-message
+                   else
+                       move "quitting." to ls-message
+                   end-if
+
+               when other
+                   move "message not found" to ls-message
+
+           end-evaluate
+
+           goback.
