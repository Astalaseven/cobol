@@ -11,8 +11,35 @@
            88 poisson      value 3.
            88 serpent      value 4.
            88 requin       value 5.
-       
-       
+           *>*********************************************
+           *> second classification axis: habitat, so
+           *> reports can break animal data out by
+           *> species group and habitat, not just species
+           *>*********************************************
+           88 terrestre    value 1 2.
+           88 aquatique    value 3 5.
+           88 amphibie     value 4.
+
+           *>*********************************************
+           *> a code outside 1 thru 5 falls through to
+           *> "when other" on both axes without ever being
+           *> counted anywhere; tally those so a report can
+           *> flag which codes need a species/habitat
+           *> classification added instead of silently
+           *> falling through run after run
+           *>*********************************************
+
+       77 ws-species-other-count pic 9(2) value zero.
+       77 ws-habitat-other-count pic 9(2) value zero.
+
+       01 ws-unclassified-tbl.
+           03 ws-unclassified-entry occurs 10 times
+                                     indexed by ws-unc-idx.
+               05 ws-unclassified-code pic 9.
+       77 ws-unclassified-count  pic 9(2) value zero.
+       77 ws-report-idx          pic 9(2).
+
+
        procedure division.
        
       *>************************************************
@@ -31,11 +58,24 @@
       *>************************************************
 
            move 2 to animal
-           perform evaluate-2.         *> animal
+           perform evaluate-2.         *> mammifère / terrestre
            
            move 5 to animal
            perform evaluate-2.         *> poisson
 
+           *>*********************************************
+           *> a code the two 88-level condition sets don't
+           *> cover at all, to exercise the unclassified
+           *> tally added above
+           *>*********************************************
+
+           move 6 to animal
+           perform evaluate-1.         *> reptile (unclassified)
+
+           move 6 to animal
+           perform evaluate-2.         *> pas animal / habitat inconnu
+
+           perform report-unclassified.
 
            goback.
 
@@ -52,10 +92,59 @@
 
        evaluate-2.
 
+      *>*********************************************
+      *> chien thru chat does NOT behave like a 1-2
+      *> range under this compiler - it only ever
+      *> matches chien's own value - so chat has to be
+      *> named explicitly or animal=2 falls through to
+      *> "when other" and gets wrongly counted as
+      *> unclassified
+      *>*********************************************
+
            evaluate true
-                when chien thru chat        display "mammifère"
+                when chien or chat          display "mammifère"
                 when poisson or requin      display "poisson"
-                when any                    display "animal"
-                when other                  display "pas animal"
+                when other
+                    display "pas animal"
+                    add 1 to ws-species-other-count
+                    perform record-unclassified
            end-evaluate
+
+           evaluate true
+                when terrestre              display "terrestre"
+                when aquatique              display "aquatique"
+                when amphibie               display "amphibie"
+                when other
+                    display "habitat inconnu"
+                    add 1 to ws-habitat-other-count
+                    perform record-unclassified
+           end-evaluate
+           .
+
+       record-unclassified.
+
+           if ws-unclassified-count < 10
+               add 1 to ws-unclassified-count
+               set ws-unc-idx to ws-unclassified-count
+               move animal to ws-unclassified-code(ws-unc-idx)
+           end-if
+           .
+
+       report-unclassified.
+
+           display "--- unclassified code report ---"
+           display "species axis, unclassified hits: "
+               ws-species-other-count
+           display "habitat axis, unclassified hits: "
+               ws-habitat-other-count
+
+           if ws-unclassified-count = 0
+               display "no unclassified codes encountered"
+           else
+               perform varying ws-report-idx from 1 by 1
+                       until ws-report-idx > ws-unclassified-count
+                   display "unclassified code seen: "
+                       ws-unclassified-code(ws-report-idx)
+               end-perform
+           end-if
            .
